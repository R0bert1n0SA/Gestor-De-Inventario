@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Backup AS "Backup".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Productos ASSIGN TO 'Productos.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Product-ID
+               ALTERNATE RECORD KEY IS P-Categoria WITH DUPLICATES
+               ALTERNATE RECORD KEY IS P-Proveedor WITH DUPLICATES
+               FILE STATUS IS WS-ProductosStatus.
+
+           SELECT Respaldo ASSIGN TO WS-NombreArchivo
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RespaldoStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Productos.
+           COPY PRODUCTO.
+
+       FD  Respaldo.
+       01  Backup-Rec                  PIC X(500).
+
+       WORKING-STORAGE SECTION.
+           01 WS-Control.
+               05 WS-ProductosStatus   PIC XX.
+               05 WS-RespaldoStatus    PIC XX.
+               05 WS-EOF-Flag          PIC X(1) VALUE 'N'.
+
+           01 WS-Fecha                 PIC 9(8).
+           01 WS-Year                  PIC 9(4) VALUE 2000.
+           01 WS-FechaArchivo.
+               05 WS-FA-Ano            PIC 9(4).
+               05 WS-FA-Mes            PIC 9(2).
+               05 WS-FA-Dia            PIC 9(2).
+           01 WS-NombreArchivo         PIC X(40).
+           01 WS-Contador              PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM Armar-Nombre-Archivo
+           PERFORM Generar-Respaldo
+           DISPLAY "Respaldo generado en " WS-NombreArchivo
+           DISPLAY "Registros respaldados: " WS-Contador
+       EXIT PROGRAM.
+
+
+       Armar-Nombre-Archivo.
+           ACCEPT WS-Fecha FROM DATE
+           MOVE WS-Fecha(1:4) TO WS-FA-Ano
+           ADD WS-Year TO WS-FA-Ano GIVING WS-FA-Ano
+           MOVE WS-Fecha(5:2) TO WS-FA-Mes
+           MOVE WS-Fecha(7:2) TO WS-FA-Dia
+           STRING "Backup-Productos-" WS-FA-Ano WS-FA-Mes WS-FA-Dia
+               ".DAT" DELIMITED BY SIZE INTO WS-NombreArchivo
+       EXIT.
+
+
+       Generar-Respaldo.
+           OPEN INPUT Productos
+           IF WS-ProductosStatus NOT = "00" THEN
+               CALL "Errores" USING WS-ProductosStatus
+           ELSE
+               OPEN OUTPUT Respaldo
+               PERFORM UNTIL WS-EOF-Flag = 'Y'
+                   READ Productos INTO Product
+                       AT END
+                           MOVE 'Y' TO WS-EOF-Flag
+                       NOT AT END
+                           MOVE Product TO Backup-Rec
+                           WRITE Backup-Rec
+                           ADD 1 TO WS-Contador
+                   END-READ
+               END-PERFORM
+               MOVE 'N' TO WS-EOF-Flag
+               CLOSE Respaldo
+               CLOSE Productos
+           END-IF
+       EXIT.
