@@ -2,8 +2,6 @@
        PROGRAM-ID. Errores As "Errores".
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-           01 WS-NotFound     PIC XX.
-           01 WS-Incompatiple PIC XX.
        LINKAGE SECTION.
            01 LK-Flag    PIC XX.
        PROCEDURE DIVISION USING LK-Flag .
@@ -17,11 +15,46 @@
        *>---------------------------------------------------------------
        Detect-Error.
            EVALUATE LK-Flag
-               WHEN WS-NotFound
+               WHEN "00"
+                   CONTINUE
+               WHEN "10"
+                   DISPLAY "ERROR: Fin de archivo alcanzado."
+               WHEN "21"
+                   DISPLAY "ERROR: Secuencia de clave incorrecta."
+               WHEN "22"
+                   DISPLAY "ERROR: Clave duplicada."
+               WHEN "23"
+                   DISPLAY "ERROR: Registro no encontrado."
+               WHEN "24"
+                   DISPLAY "ERROR: Limite del archivo excedido."
+               WHEN "30"
+                   DISPLAY "ERROR: Fallo permanente de entrada/salida."
+               WHEN "35"
                    DISPLAY "ERROR: Archivo no encontrado."
-               WHEN WS-Incompatiple
+               WHEN "37"
+                   DISPLAY "ERROR: Modo de apertura no permitido para "
+                   "el archivo."
+               WHEN "39"
                    DISPLAY "ERROR: Incompatibilidad en la estructura "
                    "del archivo."
+               WHEN "41"
+                   DISPLAY "ERROR: El archivo ya se encuentra abierto."
+               WHEN "42"
+                   DISPLAY "ERROR: El archivo no se encuentra abierto."
+               WHEN "43"
+                   DISPLAY "ERROR: No se puede borrar, no hay lectura "
+                   "previa."
+               WHEN "44"
+                   DISPLAY "ERROR: Longitud de registro incorrecta."
+               WHEN "46"
+                   DISPLAY "ERROR: No hay un registro valido leido."
+               WHEN "47"
+                   DISPLAY "ERROR: Operacion de lectura no permitida."
+               WHEN "48"
+                   DISPLAY "ERROR: Operacion de escritura no permitida."
+               WHEN "49"
+                   DISPLAY "ERROR: Operacion de reescritura/borrado "
+                   "no permitida."
                WHEN OTHER
                    DISPLAY "ERROR DESCONOCIDO: " LK-Flag
            END-EVALUATE.
