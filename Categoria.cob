@@ -3,81 +3,91 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT Productos ASSIGN TO 'Productos.DAT'
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS DYNAMIC
-               RECORD KEY IS Product-ID
-               FILE STATUS IS WS-Ps.
-
-
            SELECT TCont ASSIGN TO 'Temporal-Cont'
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS TC-Categoria
                FILE STATUS IS WS-Ps2.
 
+           SELECT ReporteInforme ASSIGN TO LK-NombreInforme
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RiStatus.
+
        DATA DIVISION.
        FILE SECTION.
-       FD  Productos.
-       01  Product.
-           05 Product-ID           PIC X(10).
-           05 Nombre               PIC X(30).
-           05 Stock                PIC 9(7).
-           05 Precio-Unitario      PIC 9(5)V99.
-           05 Categoria            PIC X(20).
-           05 Proveedor            PIC X(50).
-           05 Fecha-Registro.
-               10 Ano-Registro     PIC 9(4).
-               10 Mes-Registro     PIC 9(2).
-               10 Dia-Registro     PIC 99.
-           05 Fecha-Modificacion.
-               10 Ano-Modificacion PIC 9(4).
-               10 Mes-Modificacion PIC 9(2).
-               10 Dia-Modificacion PIC 99.
-           05 Ubicacion            PIC X(50).
-           05 Stock-Minimo         PIC 9(7).
-           05 Estado               PIC X(10).
-           05 Descripcion          PIC X(100).
-           05 Unidad-Medida        PIC X(2).
-
        FD TCont.
        01 Contador.
            05 TC-Categoria         PIC X(20).
            05 TC-Total             PIC 9(9).
+           05 TC-Valor             PIC 9(13)V99.
+
+       FD  ReporteInforme.
+       01  RI-Linea               PIC X(100).
 
        WORKING-STORAGE SECTION.
            01 WS-Control.
-               05 WS-Ps           PIC XX.
                05 WS-Ps2          PIC XX.
-               05 WS-EOF-Flag     PIC X(1) VALUE "N".
+               05 WS-RiStatus     PIC XX.
                05 WS-EOF-FlagCa   PIC X(1) VALUE 'N'.
+           01 WS-Linea            PIC X(100).
 
            01 WS-maximo       PIC 9(9) VALUE 0.
            01 WS-cant         PIC 9(9) VALUE 0.
            01 WS-CateMax      PIC X(20) VALUE " ".
            01 WS-CateAct      PIC X(20) VALUE SPACES.
+           01 WS-ValorMax     PIC 9(13)V99 VALUE 0.
+           01 WS-CateMaxValor PIC X(20) VALUE " ".
+
+           01 WS-RankTabla.
+               05 WS-Rank-Entry OCCURS 20 TIMES INDEXED BY WS-RI.
+                   10 WS-RankCategoria    PIC X(20).
+                   10 WS-RankTotal        PIC 9(9).
+           01 WS-RankUsados      PIC 9(2) VALUE 0.
+           01 WS-RankAux-Cat     PIC X(20).
+           01 WS-RankAux-Tot     PIC 9(9).
+           01 WS-RankJ           PIC 9(2).
+           01 WS-RankNum         PIC 9(2).
 
        LINKAGE SECTION.
-           01 LK-Flag   PIC 9(2).
+           01 LK-Flag      PIC 9(2).
+           01 LK-Categoria PIC X(20).
+           01 LK-Valor     PIC 9(13)V99.
+           01 LK-NombreInforme PIC X(40).
 
-       PROCEDURE DIVISION USING LK-Flag.
+       PROCEDURE DIVISION USING LK-Flag, LK-Categoria, LK-Valor,
+               LK-NombreInforme.
        MAIN-PROCEDURE.
-           PERFORM Categoria-op
-           IF LK-Flag = 7 THEN
-               DISPLAY WS-CateMax ": "WS-maximo
-           END-IF
+           EVALUATE LK-Flag
+               WHEN 6 THRU 9
+                   PERFORM CrearTC
+                   PERFORM Mostrar
+                   IF LK-Flag = 7 THEN
+                       DISPLAY WS-CateMax ": "WS-maximo
+                       MOVE WS-CateMax TO LK-Categoria
+                       MOVE WS-maximo  TO LK-Valor
+                   END-IF
+                   IF LK-Flag = 9 THEN
+                       DISPLAY WS-CateMaxValor ": $"WS-ValorMax
+                       MOVE WS-CateMaxValor TO LK-Categoria
+                       MOVE WS-ValorMax     TO LK-Valor
+                   END-IF
+               WHEN 10
+                   PERFORM CrearTC
+                   PERFORM Cargar-Ranking
+                   PERFORM Ordenar-Ranking
+                   PERFORM Mostrar-Ranking
+                   MOVE 0 TO WS-RankUsados
+               WHEN 20
+                   PERFORM Incrementar
+               WHEN 21
+                   PERFORM Decrementar
+           END-EVALUATE
        EXIT PROGRAM.
 
 
 
        CrearTC.
-           OPEN INPUT TCont
-           IF WS-Ps2 = "35" THEN
-              OPEN OUTPUT TCont
-              CLOSE TCont
-           ELSE
-              CLOSE TCont
-           END-IF
+           CALL "Verificar-Archivo" USING 2
            EXIT.
 
 
@@ -96,6 +106,13 @@
                                MOVE TC-Total TO WS-maximo
                                MOVE TC-Categoria TO WS-CateMax
                            END-IF
+                       WHEN 8
+                           DISPLAY TC-Categoria ": $"TC-Valor
+                       WHEN 9
+                           IF TC-Valor > WS-ValorMax THEN
+                               MOVE TC-Valor TO WS-ValorMax
+                               MOVE TC-Categoria TO WS-CateMaxValor
+                           END-IF
                        END-EVALUATE
                END-READ
            END-PERFORM
@@ -104,36 +121,126 @@
            EXIT.
 
 
+       Cargar-Ranking.
+           OPEN INPUT TCont
+           PERFORM UNTIL WS-EOF-FlagCa = 'Y'
+               READ TCont INTO Contador
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FlagCa
+                   NOT AT END
+                       IF WS-RankUsados < 20 THEN
+                           ADD 1 TO WS-RankUsados
+                           MOVE TC-Categoria
+                               TO WS-RankCategoria(WS-RankUsados)
+                           MOVE TC-Total
+                               TO WS-RankTotal(WS-RankUsados)
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE 'N' TO WS-EOF-FlagCa
+           CLOSE TCont
+           EXIT.
+
+
+       Ordenar-Ranking.
+           PERFORM VARYING WS-RI FROM 1 BY 1
+                   UNTIL WS-RI > WS-RankUsados
+               PERFORM VARYING WS-RankJ FROM 1 BY 1
+                       UNTIL WS-RankJ > WS-RankUsados - WS-RI
+                   IF WS-RankTotal(WS-RankJ) <
+                           WS-RankTotal(WS-RankJ + 1) THEN
+                       MOVE WS-RankCategoria(WS-RankJ) TO WS-RankAux-Cat
+                       MOVE WS-RankTotal(WS-RankJ)     TO WS-RankAux-Tot
+                       MOVE WS-RankCategoria(WS-RankJ + 1)
+                           TO WS-RankCategoria(WS-RankJ)
+                       MOVE WS-RankTotal(WS-RankJ + 1)
+                           TO WS-RankTotal(WS-RankJ)
+                       MOVE WS-RankAux-Cat
+                           TO WS-RankCategoria(WS-RankJ + 1)
+                       MOVE WS-RankAux-Tot
+                           TO WS-RankTotal(WS-RankJ + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           EXIT.
+
+
+       Mostrar-Ranking.
+           IF LK-NombreInforme NOT = SPACES THEN
+               OPEN EXTEND ReporteInforme
+               IF WS-RiStatus = "35" THEN
+                   OPEN OUTPUT ReporteInforme
+               END-IF
+           ELSE
+               DISPLAY "--- Ranking de categorias por cantidad de "
+                   "productos ---"
+           END-IF
+           PERFORM VARYING WS-RI FROM 1 BY 1
+                   UNTIL WS-RI > WS-RankUsados
+               MOVE WS-RI TO WS-RankNum
+               STRING WS-RankNum ". "
+                   FUNCTION TRIM(WS-RankCategoria(WS-RI))
+                   ": " WS-RankTotal(WS-RI)
+                   DELIMITED SIZE INTO WS-Linea
+               PERFORM Escribir-Informe
+           END-PERFORM
+           IF LK-NombreInforme NOT = SPACES THEN
+               CLOSE ReporteInforme
+           END-IF
+           EXIT.
+
+
+       Escribir-Informe.
+           IF LK-NombreInforme NOT = SPACES THEN
+               MOVE WS-Linea TO RI-Linea
+               WRITE RI-Linea
+           ELSE
+               DISPLAY WS-Linea
+           END-IF
+       EXIT.
+
+
        Contabilizar.
+           MOVE LK-Categoria TO TC-Categoria
            OPEN I-O TCont
            READ TCont INTO Contador KEY IS TC-Categoria
                INVALID KEY
+                   MOVE LK-Categoria TO TC-Categoria
                    MOVE 1 TO TC-Total
+                   MOVE LK-Valor TO TC-Valor
                    WRITE Contador
-                   MOVE SPACES TO TC-Categoria
                NOT INVALID KEY
                    ADD 1 TO TC-Total GIVING TC-Total
+                   ADD LK-Valor TO TC-Valor GIVING TC-Valor
                    REWRITE Contador
-                   MOVE SPACES TO TC-Categoria
            END-READ
            CLOSE TCont
            EXIT.
 
 
-       Categoria-op.
-           OPEN INPUT Productos
+       Decrementar.
            PERFORM CrearTC
-           PERFORM Until WS-EOF-Flag = 'Y'
-               READ Productos INTO Product
-                   AT END
-                       MOVE 'Y' TO WS-EOF-Flag
-                   NOT AT END
-                       MOVE Categoria TO TC-Categoria
-                       PERFORM Contabilizar
-               END-READ
-           END-PERFORM
-           MOVE 'N' TO WS-EOF-Flag
-           PERFORM Mostrar
-           DELETE FILE TCont
-           Close Productos
+           MOVE LK-Categoria TO TC-Categoria
+           OPEN I-O TCont
+           READ TCont INTO Contador KEY IS TC-Categoria
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF TC-Total > 0 THEN
+                       SUBTRACT 1 FROM TC-Total GIVING TC-Total
+                   END-IF
+                   IF TC-Valor > LK-Valor THEN
+                       SUBTRACT LK-Valor FROM TC-Valor GIVING TC-Valor
+                   ELSE
+                       MOVE 0 TO TC-Valor
+                   END-IF
+                   REWRITE Contador
+           END-READ
+           CLOSE TCont
+           EXIT.
+
+
+       Incrementar.
+           PERFORM CrearTC
+           PERFORM Contabilizar
            EXIT.
