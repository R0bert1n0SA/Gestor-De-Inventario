@@ -0,0 +1,246 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Archivar-Inactivos AS "Archivar-Inactivos".
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Productos ASSIGN TO 'Productos.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Product-ID
+               ALTERNATE RECORD KEY IS P-Categoria WITH DUPLICATES
+               ALTERNATE RECORD KEY IS P-Proveedor WITH DUPLICATES
+               FILE STATUS IS WS-ProductosStatus.
+
+           SELECT ProductosHistorico ASSIGN TO 'Productos-Historico.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-HistoricoStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Productos.
+           COPY PRODUCTO.
+
+       FD  ProductosHistorico.
+       01  Product-Historico.
+      *>  Copia completa del registro (mismo layout de 500 bytes que
+      *>  Product/PRODUCTO), igual que Backup-Rec en Backup.cob, para
+      *>  no tener que mantener un subconjunto de campos en este FD
+      *>  cada vez que se agrega un campo nuevo al producto.
+           05 PH-Producto           PIC X(500).
+           05 PH-Fecha-Archivo.
+               10 PH-Ano-Archivo        PIC 9(4).
+               10 PH-Mes-Archivo        PIC 9(2).
+               10 PH-Dia-Archivo        PIC 99.
+
+       WORKING-STORAGE SECTION.
+           01 WS-ProductosStatus    PIC XX.
+           01 WS-HistoricoStatus    PIC XX.
+           01 WS-EOF-Flag           PIC X(1) VALUE 'N'.
+           01 WS-DiasUmbral         PIC 9(5).
+           01 WS-Contador           PIC 9(7) VALUE 0.
+           01 WS-ValorCategoria     PIC 9(13)V99.
+
+           01 WS-EstadosInactivos.
+               05 FILLER            PIC X(10) VALUE "INACTIVO".
+               05 FILLER            PIC X(10) VALUE "DISCONTINU".
+           01 WS-EstadosInactivos-R REDEFINES WS-EstadosInactivos.
+               05 WS-EstadoInactivo OCCURS 2 TIMES PIC X(10).
+           01 WS-Idx                PIC 9(1).
+           01 WS-Coincide           PIC X(1).
+           01 WS-EstadoUpper        PIC X(10).
+
+           01 WS-ContadoresTiempo.
+               05 WS-DiasTranscurridos PIC 9(9).
+               05 WS-DiasActuales      PIC 9(9).
+               05 WS-DiasModificacion  PIC 9(9).
+           01 WS-Restos.
+               05 WS-RESIDUO           PIC 9(3).
+               05 WS-Mod4              PIC 9(3).
+               05 WS-Mod100            PIC 9(3).
+               05 WS-Mod400            PIC 9(3).
+           01 WS-FechaTrabajo.
+               05 WS-Anio               PIC 9(4).
+               05 WS-Mes                PIC 9(2).
+               05 WS-Dia                PIC 9(2).
+           01 WS-BanderaValidacion     PIC 9(2) VALUE 0.
+           01 WS-DiasPorMes            PIC 9(2) OCCURS 13 TIMES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM InicializarDiasPorMes
+           PERFORM Pedir-Umbral
+           PERFORM Depurar
+           DISPLAY "Productos archivados: " WS-Contador
+       EXIT PROGRAM.
+
+
+       Pedir-Umbral.
+           DISPLAY "Archivar productos inactivos/discontinuados con "
+               "mas de cuantos dias sin modificar: "
+           ACCEPT WS-DiasUmbral
+       EXIT.
+
+
+      *> Inicializacion de la tabla de dias por mes
+       InicializarDiasPorMes.
+           MOVE 31 TO  WS-DiasPorMes(1),
+                       WS-DiasPorMes(3),
+                       WS-DiasPorMes(5),
+                       WS-DiasPorMes(7),
+                       WS-DiasPorMes(8),
+                       WS-DiasPorMes(10),
+                       WS-DiasPorMes(12)
+
+           MOVE 30 TO  WS-DiasPorMes(4),
+                       WS-DiasPorMes(6),
+                       WS-DiasPorMes(9),
+                       WS-DiasPorMes(11)
+
+           MOVE 28 TO  WS-DiasPorMes(2)
+           MOVE 29 TO  WS-DiasPorMes(13)
+       EXIT.
+
+
+       Verificar-Bisiesto.
+           DIVIDE WS-Anio BY 4 GIVING WS-RESIDUO
+           REMAINDER WS-Mod4.
+           DIVIDE WS-Anio BY 100 GIVING WS-RESIDUO
+           REMAINDER WS-Mod100.
+           DIVIDE WS-Anio BY 400 GIVING WS-RESIDUO
+           REMAINDER WS-Mod400.
+           IF (WS-Mod4 = 0 AND WS-Mod100 > 0) OR WS-Mod400 = 0
+           THEN
+               MOVE 0 TO WS-RESIDUO
+           ELSE
+               MOVE 1 TO WS-RESIDUO
+           END-IF
+       EXIT.
+
+
+       Sumar-Dias-Del-Meses.
+           PERFORM VARYING WS-BanderaValidacion FROM 1 BY 1
+           UNTIL WS-BanderaValidacion > WS-Mes
+               IF WS-BanderaValidacion = 2 AND WS-RESIDUO = 0
+               THEN
+                   COMPUTE WS-DiasTranscurridos =
+                   (WS-DiasTranscurridos + WS-DiasPorMes(13))
+               ELSE
+                   COMPUTE WS-DiasTranscurridos =
+                   (WS-DiasTranscurridos + WS-DiasPorMes
+                   (WS-BanderaValidacion))
+               END-IF
+           END-PERFORM
+       EXIT.
+
+
+       Agregar-Dias-Anio.
+           IF WS-RESIDUO = 0 THEN
+               COMPUTE WS-DiasTranscurridos = WS-DiasTranscurridos
+               + (WS-Anio * 366) + WS-Dia
+           ELSE
+               COMPUTE WS-DiasTranscurridos = WS-DiasTranscurridos
+               + (WS-Anio * 365) + WS-Dia
+           END-IF
+       EXIT.
+
+
+       Calculo.
+           MOVE 0 TO WS-DiasTranscurridos
+           IF WS-Anio NUMERIC AND WS-Anio > 0 THEN
+               PERFORM Verificar-Bisiesto
+               PERFORM Sumar-Dias-Del-Meses
+               PERFORM Agregar-Dias-Anio
+           END-IF
+       EXIT.
+
+
+       Calcular-Dias-Actuales.
+           MOVE FUNCTION CURRENT-DATE TO WS-FechaTrabajo
+           PERFORM Calculo
+           MOVE WS-DiasTranscurridos TO WS-DiasActuales
+       EXIT.
+
+
+       Calcular-Dias-Modificacion.
+           IF Ano-Modificacion NOT NUMERIC OR Ano-Modificacion = 0
+           THEN
+               MOVE Ano-Registro TO WS-Anio
+               MOVE Mes-Registro TO WS-Mes
+               MOVE Dia-Registro TO WS-Dia
+           ELSE
+               MOVE Ano-Modificacion TO WS-Anio
+               MOVE Mes-Modificacion TO WS-Mes
+               MOVE Dia-Modificacion TO WS-Dia
+           END-IF
+           PERFORM Calculo
+           MOVE WS-DiasTranscurridos TO WS-DiasModificacion
+       EXIT.
+
+
+       Es-Estado-Inactivo.
+           MOVE 'N' TO WS-Coincide
+           MOVE FUNCTION UPPER-CASE(P-Estado(1:10)) TO WS-EstadoUpper
+           PERFORM VARYING WS-Idx FROM 1 BY 1 UNTIL WS-Idx > 2
+               IF WS-EstadoUpper = WS-EstadoInactivo(WS-Idx) THEN
+                   MOVE 'S' TO WS-Coincide
+               END-IF
+           END-PERFORM
+       EXIT.
+
+
+       Depurar.
+           OPEN I-O Productos
+           IF WS-ProductosStatus NOT = "00" THEN
+               CALL "Errores" USING WS-ProductosStatus
+           ELSE
+               PERFORM UNTIL WS-EOF-Flag = 'Y'
+                   READ Productos INTO Product
+                       AT END
+                           MOVE 'Y' TO WS-EOF-Flag
+                       NOT AT END
+                           PERFORM Evaluar-Producto
+                   END-READ
+               END-PERFORM
+               MOVE 'N' TO WS-EOF-Flag
+               CLOSE Productos
+           END-IF
+       EXIT.
+
+
+       Evaluar-Producto.
+           PERFORM Es-Estado-Inactivo
+           IF WS-Coincide = 'S' THEN
+               PERFORM Calcular-Dias-Actuales
+               PERFORM Calcular-Dias-Modificacion
+               IF WS-DiasActuales - WS-DiasModificacion > WS-DiasUmbral
+               THEN
+                   PERFORM Archivar-Producto
+                   COMPUTE WS-ValorCategoria =
+                       P-Stock * P-Precio-Unitario
+                   DELETE Productos
+                       INVALID KEY
+                           DISPLAY "Error al archivar: " Product-ID
+                       NOT INVALID KEY
+                           CALL "Categoria" USING 21, P-Categoria,
+                               WS-ValorCategoria
+                           ADD 1 TO WS-Contador
+                   END-DELETE
+               END-IF
+           END-IF
+       EXIT.
+
+
+       Archivar-Producto.
+           MOVE Product               TO PH-Producto
+           MOVE FUNCTION CURRENT-DATE(5:2) TO PH-Mes-Archivo
+           MOVE FUNCTION CURRENT-DATE(7:2) TO PH-Dia-Archivo
+           MOVE FUNCTION CURRENT-DATE(1:4) TO PH-Ano-Archivo
+           OPEN EXTEND ProductosHistorico
+           IF WS-HistoricoStatus = "35" THEN
+               OPEN OUTPUT ProductosHistorico
+           END-IF
+           WRITE Product-Historico
+           CLOSE ProductosHistorico
+       EXIT.
