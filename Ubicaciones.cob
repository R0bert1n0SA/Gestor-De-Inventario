@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Ubicaciones AS "Ubicaciones".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Productos ASSIGN TO 'Productos.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Product-ID
+               ALTERNATE RECORD KEY IS P-Categoria WITH DUPLICATES
+               ALTERNATE RECORD KEY IS P-Proveedor WITH DUPLICATES
+               FILE STATUS IS WS-ProductosStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Productos.
+           COPY PRODUCTO.
+
+       WORKING-STORAGE SECTION.
+           01 WS-ProductosStatus    PIC XX.
+           01 WS-PID                PIC X(10).
+           01 WS-SumaUbicaciones    PIC 9(7).
+           01 WS-Idx                PIC 9(1).
+           01 WS-Continuar          PIC X(1).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM Buscar-Producto
+       EXIT PROGRAM.
+
+
+       Buscar-Producto.
+           DISPLAY "Ingrese el ID del producto: "
+           ACCEPT WS-PID
+           OPEN I-O Productos
+           IF WS-ProductosStatus NOT = "00" THEN
+               CALL "Errores" USING WS-ProductosStatus
+           ELSE
+               MOVE WS-PID TO Product-ID
+               READ Productos INTO Product KEY IS Product-ID
+                   INVALID KEY
+                       DISPLAY "Producto no encontrado."
+                   NOT INVALID KEY
+                       PERFORM Capturar-Ubicaciones
+                       PERFORM Verificar-Suma
+                       REWRITE Product
+                       IF WS-ProductosStatus = "00" THEN
+                           DISPLAY "Desglose de ubicaciones guardado."
+                       ELSE
+                           CALL "Errores" USING WS-ProductosStatus
+                       END-IF
+               END-READ
+               CLOSE Productos
+           END-IF
+       EXIT.
+
+
+       Capturar-Ubicaciones.
+           DISPLAY "Stock total del producto (P-Stock): " P-Stock
+           MOVE 0 TO P-NumUbicaciones
+           MOVE 'S' TO WS-Continuar
+           PERFORM VARYING WS-Idx FROM 1 BY 1
+                   UNTIL WS-Idx > 5 OR WS-Continuar NOT = 'S'
+               DISPLAY "Ubicacion " WS-Idx
+                   " (en blanco para terminar): "
+               ACCEPT P-UbicNombre(WS-Idx)
+               IF P-UbicNombre(WS-Idx) = SPACES THEN
+                   MOVE 'N' TO WS-Continuar
+               ELSE
+                   STRING P-UbicNombre(WS-Idx) DELIMITED BY SPACE
+                       INTO P-UbicNombre(WS-Idx)
+                   DISPLAY "Stock en " P-UbicNombre(WS-Idx) ": "
+                   ACCEPT P-UbicStock(WS-Idx)
+                   ADD 1 TO P-NumUbicaciones
+               END-IF
+           END-PERFORM
+       EXIT.
+
+
+       Verificar-Suma.
+           MOVE 0 TO WS-SumaUbicaciones
+           PERFORM VARYING WS-Idx FROM 1 BY 1
+                   UNTIL WS-Idx > P-NumUbicaciones
+               ADD P-UbicStock(WS-Idx) TO WS-SumaUbicaciones
+           END-PERFORM
+           IF P-NumUbicaciones > 0 AND WS-SumaUbicaciones NOT = P-Stock
+               THEN
+               DISPLAY "Aviso: la suma por ubicacion ("
+                   WS-SumaUbicaciones
+                   ") no coincide con el stock total ("
+                   P-Stock ")."
+           END-IF
+       EXIT.
