@@ -7,30 +7,49 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS Product-ID
+               ALTERNATE RECORD KEY IS P-Categoria WITH DUPLICATES
+               ALTERNATE RECORD KEY IS P-Proveedor WITH DUPLICATES
                FILE STATUS IS File-Status.
+
+           SELECT Usuarios ASSIGN TO 'Usuarios.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS US-Usuario
+               FILE STATUS IS WS-UsuariosStatus.
+
+           SELECT Movimientos ASSIGN TO 'Movimientos.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MovStatus.
        DATA DIVISION.
        FILE SECTION.
        FD  Productos.
-       01  Product.
-           05 Product-ID             PIC X(10).
-           05 P-Nombre               PIC X(30).
-           05 P-Stock                PIC 9(7).
-           05 P-Precio-Unitario      PIC 9(5)V99.
-           05 P-Categoria            PIC X(20).
-           05 P-Proveedor            PIC X(50).
-           05 P-Fecha-Registro.
-               10 Ano-Registro       PIC 9(4).
-               10 Mes-Registro       PIC 9(2).
-               10 Dia-Registro       PIC 99.
-           05 P-Fecha-Modificacion.
-               10 Ano-Modificacion   PIC 9(4).
-               10 Mes-Modificacion   PIC 9(2).
-               10 Dia-Modificacion   PIC 99.
-           05 P-Ubicacion            PIC X(50).
-           05 P-Stock-Minimo         PIC 9(7).
-           05 P-Estado               PIC X(10).
-           05 P-Descripcion          PIC X(100).
-           05 P-Unidad-Medida        PIC X(2).
+           COPY PRODUCTO.
+
+       FD  Usuarios.
+       01  Usr-Rec.
+           05 US-Usuario             PIC X(10).
+           05 US-Clave               PIC X(10).
+           05 US-Rol                 PIC X(1).
+
+       FD  Movimientos.
+       01  Mov-Rec.
+           05 MOV-Product-ID         PIC X(10).
+           05 MOV-Operacion          PIC X(6).
+           05 MOV-Usuario            PIC X(10).
+           05 MOV-Fecha.
+               10 MOV-Ano            PIC 9(4).
+               10 MOV-Mes            PIC 9(2).
+               10 MOV-Dia            PIC 9(2).
+           05 MOV-Hora.
+               10 MOV-HH             PIC 9(2).
+               10 MOV-MM             PIC 9(2).
+               10 MOV-SS             PIC 9(2).
+           05 MOV-Stock-Antes        PIC 9(7).
+           05 MOV-Stock-Despues      PIC 9(7).
+           05 MOV-Precio-Antes       PIC 9(5)V99.
+           05 MOV-Precio-Despues     PIC 9(5)V99.
+           05 MOV-Categoria-Antes    PIC X(20).
+           05 MOV-Categoria-Despues  PIC X(20).
 
        WORKING-STORAGE SECTION.
            01 WS-Control.
@@ -38,14 +57,114 @@
                05 R-EOF              PIC X(1).
                05 R-Estados          PIC X(1).
                05 R-KeyOpcion        PIC 9(1).
-           01 WS-opcion              PIC 9(1).
+               05 WS-UsuariosStatus  PIC XX.
+               05 WS-MovStatus       PIC XX.
+           01 WS-Year                PIC 9(4) VALUE 2000.
+           01 WS-FechaHora           PIC 9(8).
+           01 WS-HoraActual          PIC 9(8).
+           01 WS-OperacionMov        PIC X(6).
+           01 WS-StockAntes          PIC 9(7).
+           01 WS-PrecioAntes         PIC 9(5)V99.
+           01 WS-CategoriaAntes      PIC X(20).
+           01 WS-opcion              PIC 9(2).
            01 WS-flag                PIC 9(1) VALUE 0.
            01 WS-EnterT              PIC X(1).
+           01 WS-Modo4               PIC 9(1).
+           01 WS-BuscaID             PIC X(10).
+           01 WS-FiltroOp            PIC 9(1).
+           01 WS-FiltroCampo         PIC X(1).
+           01 WS-FiltroValor         PIC X(50).
+           01 WS-OrdenOp             PIC 9(1).
+           01 WS-Orden               PIC X(1).
+           01 WS-Usuario             PIC X(10).
+           01 WS-ClaveIngresada      PIC X(10).
+           01 WS-Rol                 PIC X(1) VALUE 'V'.
+           01 WS-LoginOk             PIC 9(1) VALUE 0.
+           01 WS-Resp                PIC X(1).
+           01 WS-RolOp               PIC 9(1).
+           01 WS-ProductoGuardado    PIC X(500).
+           01 WS-CodigoBuscado       PIC X(20).
+           01 WS-NombreNuevo         PIC X(30).
+           01 WS-NombreDuplicado     PIC X(1).
+           01 WS-DupEOF              PIC X(1).
+           01 WS-ValidarFlag         PIC 9(1).
+           01 WS-IDPart1             PIC X(10).
+           01 WS-IDPart2             PIC X(10).
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
+           PERFORM Login
            PERFORM Menu-gestor
        STOP RUN.
 
+
+      *>================================================================*
+       *>  Seccion Login
+       *>  Autenticacion del operador y asignacion de rol de acceso
+      *>================================================================*
+           Login.
+               OPEN I-O Usuarios
+               IF WS-UsuariosStatus = "35" THEN
+                   CLOSE Usuarios
+                   OPEN OUTPUT Usuarios
+                   CLOSE Usuarios
+                   OPEN I-O Usuarios
+                   DISPLAY "No hay usuarios registrados. Cree el "
+                       "primer usuario (sera Administrador)."
+                   PERFORM Crear-Usuario-Admin
+               END-IF
+               PERFORM UNTIL WS-LoginOk = 1
+                   DISPLAY "Usuario: "
+                   ACCEPT WS-Usuario
+                   MOVE WS-Usuario TO US-Usuario
+                   DISPLAY "Clave: "
+                   ACCEPT WS-ClaveIngresada
+                   READ Usuarios
+                       INVALID KEY
+                           PERFORM Ofrecer-Alta-Usuario
+                       NOT INVALID KEY
+                           IF US-Clave = WS-ClaveIngresada THEN
+                               MOVE US-Rol TO WS-Rol
+                               MOVE 1 TO WS-LoginOk
+                           ELSE
+                               DISPLAY "Usuario o clave incorrectos."
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE Usuarios
+           EXIT.
+
+
+           Crear-Usuario-Admin.
+               DISPLAY "Usuario: "
+               ACCEPT US-Usuario
+               DISPLAY "Clave: "
+               ACCEPT US-Clave
+               MOVE 'A' TO US-Rol
+               WRITE Usr-Rec
+           EXIT.
+
+
+           Ofrecer-Alta-Usuario.
+               DISPLAY "El usuario '" WS-Usuario
+                   "' no existe. Desea crearlo (S/N): "
+               ACCEPT WS-Resp
+               IF WS-Resp = "S" OR WS-Resp = "s" THEN
+                   MOVE WS-Usuario TO US-Usuario
+                   MOVE WS-ClaveIngresada TO US-Clave
+                   DISPLAY "Rol: 1. Administrador  2. Solo Lectura"
+                   ACCEPT WS-RolOp
+                   IF WS-RolOp = 1 THEN
+                       MOVE 'A' TO US-Rol
+                   ELSE
+                       MOVE 'V' TO US-Rol
+                   END-IF
+                   WRITE Usr-Rec
+                   MOVE US-Rol TO WS-Rol
+                   MOVE 1 TO WS-LoginOk
+               END-IF
+           EXIT.
+      *>================================================================*
+
            Verificar-Producto.
                OPEN I-O Productos
                IF File-Status = '00' THEN
@@ -72,7 +191,7 @@
        Menu SECTION.
            Menu-gestor.
                PERFORM UNTIL WS-flag = 1
-                   CALL "Verificar-Archivo"
+                   CALL "Verificar-Archivo" USING 1
                    PERFORM Muestra-Opciones
                    PERFORM Evaluar
                    PERFORM Continuar
@@ -87,7 +206,14 @@
                DISPLAY "3. Borrar Producto"
                DISPLAY "4. Mostrar productos"
                DISPLAY "5. Sacar Estadisticas"
-               DISPLAY "6. Salir"
+               DISPLAY "6. Generar Reporte CSV"
+               DISPLAY "7. Carga Masiva de Productos"
+               DISPLAY "8. Respaldar Productos"
+               DISPLAY "9. Salir"
+               DISPLAY "10. Actividad reciente (hoy)"
+               DISPLAY "11. Conteo fisico (reconciliacion de stock)"
+               DISPLAY "12. Renombrar Categoria"
+               DISPLAY "13. Ubicaciones de un producto"
                DISPLAY "Ingrese una Opcion: "
                ACCEPT WS-opcion
                DISPLAY X"1B" & "[2J"
@@ -96,14 +222,57 @@
 
            Evaluar.
                EVALUATE WS-opcion
-                   WHEN 1 THRU 4
+                   WHEN 1 THRU 3
+                       IF WS-Rol = 'A' THEN
+                           PERFORM Verificar-Producto
+                       ELSE
+                           DISPLAY "Acceso restringido: su usuario "
+                               "no tiene permisos de escritura."
+                       END-IF
+                   WHEN 4
                        PERFORM Verificar-Producto
                    WHEN 5
                        CALL  "Estadisticas-Menu"
                        CANCEL"Estadisticas-Menu"
                    WHEN 6
+                       CALL  "Reportes"
+                       CANCEL"Reportes"
+                   WHEN 7
+                       IF WS-Rol = 'A' THEN
+                           CALL  "Carga-Masiva"
+                           CANCEL"Carga-Masiva"
+                       ELSE
+                           DISPLAY "Acceso restringido: su usuario "
+                               "no tiene permisos de escritura."
+                       END-IF
+                   WHEN 8
+                       CALL  "Backup"
+                       CANCEL"Backup"
+                   WHEN 9
                        DISPLAY "Gracias por usar la app"
                        STOP RUN
+                   WHEN 10
+                       CALL  "Actividad-Reciente"
+                       CANCEL"Actividad-Reciente"
+                   WHEN 11
+                       CALL  "Conteo-Fisico"
+                       CANCEL"Conteo-Fisico"
+                   WHEN 12
+                       IF WS-Rol = 'A' THEN
+                           CALL  "Renombrar-Categoria"
+                           CANCEL"Renombrar-Categoria"
+                       ELSE
+                           DISPLAY "Acceso restringido: su usuario "
+                               "no tiene permisos de escritura."
+                       END-IF
+                   WHEN 13
+                       IF WS-Rol = 'A' THEN
+                           CALL  "Ubicaciones"
+                           CANCEL"Ubicaciones"
+                       ELSE
+                           DISPLAY "Acceso restringido: su usuario "
+                               "no tiene permisos de escritura."
+                       END-IF
                    WHEN OTHER
                        DISPLAY "ERROR opcion no valida"
                END-EVALUATE
@@ -138,23 +307,91 @@
 
 
            Recorrido-Lectura.
-               PERFORM UNTIL R-EOF = 'Y'
-                   READ Productos INTO Product
-                       AT END
-                           MOVE 'Y' TO R-EOF
-                       NOT AT END
-                           CALL  "Mostrar" USING Product
-                   END-READ
+               DISPLAY "1. Listar todos los productos"
+               DISPLAY "2. Buscar producto por ID"
+               DISPLAY "3. Buscar producto por Codigo de Barras"
+               DISPLAY "Ingrese una Opcion: "
+               ACCEPT WS-Modo4
+               MOVE SPACES TO WS-BuscaID
+               MOVE SPACES TO WS-CodigoBuscado
+               MOVE SPACES TO WS-FiltroCampo
+               MOVE SPACES TO WS-FiltroValor
+               MOVE SPACES TO WS-Orden
+               EVALUATE WS-Modo4
+                   WHEN 2
+                       DISPLAY "Ingrese el ID del producto: "
+                       ACCEPT WS-BuscaID
+                   WHEN 3
+                       DISPLAY "Ingrese el Codigo de Barras: "
+                       ACCEPT WS-CodigoBuscado
+                   WHEN OTHER
+                       MOVE 1 TO WS-Modo4
+                       DISPLAY "Filtrar listado por:"
+                       DISPLAY "1. Sin filtro  2. Categoria  3. Estado"
+                               " 4. Proveedor"
+                       ACCEPT WS-FiltroOp
+                       EVALUATE WS-FiltroOp
+                           WHEN 2
+                               MOVE 'C' TO WS-FiltroCampo
+                               DISPLAY "Ingrese Categoria: "
+                               ACCEPT WS-FiltroValor
+                           WHEN 3
+                               MOVE 'E' TO WS-FiltroCampo
+                               DISPLAY "Ingrese Estado: "
+                               ACCEPT WS-FiltroValor
+                           WHEN 4
+                               MOVE 'P' TO WS-FiltroCampo
+                               DISPLAY "Ingrese Proveedor: "
+                               ACCEPT WS-FiltroValor
+                       END-EVALUATE
+                       DISPLAY "Ordenar por:"
+                       DISPLAY "1. Orden del archivo  2. Stock  3. "
+                               "Nombre  4. Precio"
+                       ACCEPT WS-OrdenOp
+                       EVALUATE WS-OrdenOp
+                           WHEN 2
+                               MOVE 'S' TO WS-Orden
+                           WHEN 3
+                               MOVE 'N' TO WS-Orden
+                           WHEN 4
+                               MOVE 'P' TO WS-Orden
+                       END-EVALUATE
+               END-EVALUATE
+               CALL "Mostrar" USING WS-Modo4, WS-BuscaID,
+                   WS-FiltroCampo, WS-FiltroValor, WS-Orden,
+                   WS-CodigoBuscado
+           EXIT.
+
+
+           Validar-ID.
+               MOVE 1 TO WS-ValidarFlag
+               PERFORM UNTIL WS-ValidarFlag = 0
+                   DISPLAY "Ingrese el ID del producto: "
+                   ACCEPT Product-ID
+                   INSPECT Product-ID CONVERTING
+                       "abcdefghijklmnopqrstuvwxyz" TO
+                       "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                   UNSTRING Product-ID DELIMITED BY SPACE
+                       INTO WS-IDPart1 WS-IDPart2
+                   IF Product-ID = SPACES THEN
+                       DISPLAY "El ID no puede estar vacio."
+                   ELSE
+                       IF WS-IDPart2 NOT = SPACES THEN
+                           DISPLAY "El ID no puede contener espacios."
+                       ELSE
+                           MOVE 0 TO WS-ValidarFlag
+                       END-IF
+                   END-IF
                END-PERFORM
-               MOVE 'N' TO R-EOF
            EXIT.
 
 
            Recorrido-Escritura.
-               DISPLAY "Ingrese el ID del producto: "
-               ACCEPT Product-ID
+               PERFORM Validar-ID
                READ Productos INTO Product KEY IS Product-ID
                    INVALID KEY
+                       INITIALIZE Product
+                       MOVE WS-IDPart1 TO Product-ID
                        MOVE 1 TO R-KeyOpcion
                        PERFORM Accion
                    NOT INVALID KEY
@@ -165,21 +402,112 @@
 
 
            Accion.
+               EVALUATE WS-opcion
+                   WHEN 1
+                       MOVE 0 TO WS-StockAntes
+                       MOVE 0 TO WS-PrecioAntes
+                       MOVE SPACES TO WS-CategoriaAntes
+                   WHEN 2
+                   WHEN 3
+                       MOVE P-Stock            TO WS-StockAntes
+                       MOVE P-Precio-Unitario  TO WS-PrecioAntes
+                       MOVE P-Categoria        TO WS-CategoriaAntes
+               END-EVALUATE
                EVALUATE WS-opcion
                    WHEN 1
                        CALL "Carga"    USING R-KeyOpcion,Product
                        IF Product-ID NOT = "no valid" THEN
+                           PERFORM Verificar-Nombre-Duplicado
+                           MOVE WS-Usuario TO P-Usuario
                            WRITE Product
+                           IF File-Status = "00" THEN
+                               MOVE "ALTA" TO WS-OperacionMov
+                               PERFORM Registrar-Movimiento
+                           ELSE
+                               CALL "Errores" USING File-Status
+                           END-IF
                        END-IF
                    WHEN 2
                        CALL "Actualizacion"   USING R-KeyOpcion,Product
                        IF Product-ID NOT = "no valid" THEN
+                           MOVE WS-Usuario TO P-Usuario
                            REWRITE Product
+                           IF File-Status = "00" THEN
+                               MOVE "MODIF" TO WS-OperacionMov
+                               PERFORM Registrar-Movimiento
+                           ELSE
+                               CALL "Errores" USING File-Status
+                           END-IF
                        END-IF
                    WHEN 3
                        CALL "Eliminar"   USING R-KeyOpcion,Product-ID
                        IF Product-ID NOT = "no valid" THEN
-                           DELETE Productos
+                           MOVE "BAJA" TO WS-OperacionMov
+                           PERFORM Registrar-Movimiento
                        END-IF
                END-EVALUATE
            EXIT.
+
+
+           Verificar-Nombre-Duplicado.
+               MOVE Product TO WS-ProductoGuardado
+               MOVE P-Nombre TO WS-NombreNuevo
+               MOVE 'N' TO WS-NombreDuplicado
+               MOVE LOW-VALUES TO Product-ID
+               START Productos KEY IS NOT LESS THAN Product-ID
+                   INVALID KEY
+                       MOVE 'Y' TO WS-DupEOF
+                   NOT INVALID KEY
+                       MOVE 'N' TO WS-DupEOF
+               END-START
+               PERFORM UNTIL WS-DupEOF = 'Y'
+                   READ Productos NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-DupEOF
+                       NOT AT END
+                           IF P-Nombre = WS-NombreNuevo THEN
+                               MOVE 'S' TO WS-NombreDuplicado
+                           END-IF
+                   END-READ
+               END-PERFORM
+               MOVE WS-ProductoGuardado TO Product
+               IF WS-NombreDuplicado = 'S' THEN
+                   DISPLAY "Aviso: ya existe un producto con el "
+                       "nombre '" WS-NombreNuevo "'. Verifique el "
+                       "ID antes de continuar."
+               END-IF
+           EXIT.
+
+
+           Registrar-Movimiento.
+               MOVE Product-ID TO MOV-Product-ID
+               MOVE WS-OperacionMov TO MOV-Operacion
+               MOVE WS-Usuario TO MOV-Usuario
+               ACCEPT WS-FechaHora FROM DATE
+               MOVE WS-FechaHora(7:2) TO MOV-Dia
+               MOVE WS-FechaHora(5:2) TO MOV-Mes
+               MOVE WS-FechaHora(1:4) TO MOV-Ano
+               ADD WS-Year TO MOV-Ano GIVING MOV-Ano
+               ACCEPT WS-HoraActual FROM TIME
+               MOVE WS-HoraActual(1:2) TO MOV-HH
+               MOVE WS-HoraActual(3:2) TO MOV-MM
+               MOVE WS-HoraActual(5:2) TO MOV-SS
+               MOVE WS-StockAntes      TO MOV-Stock-Antes
+               MOVE WS-PrecioAntes     TO MOV-Precio-Antes
+               MOVE WS-CategoriaAntes  TO MOV-Categoria-Antes
+               IF WS-OperacionMov = "BAJA" THEN
+                   MOVE 0 TO MOV-Stock-Despues
+                   MOVE 0 TO MOV-Precio-Despues
+                   MOVE SPACES TO MOV-Categoria-Despues
+               ELSE
+                   MOVE P-Stock           TO MOV-Stock-Despues
+                   MOVE P-Precio-Unitario TO MOV-Precio-Despues
+                   MOVE P-Categoria       TO MOV-Categoria-Despues
+               END-IF
+               OPEN EXTEND Movimientos
+               IF WS-MovStatus = "35" THEN
+                   OPEN OUTPUT Movimientos
+               END-IF
+               WRITE Mov-Rec
+               CLOSE Movimientos
+           EXIT.
