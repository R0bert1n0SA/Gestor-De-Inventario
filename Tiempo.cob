@@ -7,27 +7,29 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS Product-ID
+               ALTERNATE RECORD KEY IS P-Categoria WITH DUPLICATES
+               ALTERNATE RECORD KEY IS P-Proveedor WITH DUPLICATES
                FILE STATUS IS WS-FileStatus.
+
+           SELECT ReporteInforme ASSIGN TO LK-NombreInforme
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RiStatus.
+
        DATA DIVISION.
        FILE SECTION.
        FD  Productos.
-       01  Product.
-           05 Product-ID               PIC X(10).
-           05 P-Nombre                 PIC X(30).
-           05 P-Fecha-Registro.
-               10 Registro-Ano         PIC 9(4).
-               10 Registro-Mes         PIC 9(2).
-               10 Registro-Dia         PIC 9(2).
-           05 P-Fecha-Modificacion.
-               10 Modificacion-Ano     PIC 9(4).
-               10 Modificacion-Mes     PIC 9(2).
-               10 Modificacion-Dia     PIC 9(2).
+           COPY PRODUCTO.
+
+       FD  ReporteInforme.
+       01  RI-Linea                    PIC X(100).
 
 
        WORKING-STORAGE SECTION.
            01 WS-Control.
                05 WS-FileStatus        PIC XX.
+               05 WS-RiStatus          PIC XX.
                05 WS-EOF-Flag          PIC X(1) VALUE 'N'.
+           01 WS-Linea                 PIC X(100).
            01 WS-CONSTANTES.
                05 WS-Anio-FACTOR       PIC 9(5) VALUE 10000.
                05 WS-Mes-FACTOR        PIC 9(3) VALUE 100.
@@ -35,6 +37,8 @@
                05 WS-DiasTranscurridos PIC 9(9).
                05 WS-DiasActuales      PIC 9(9).
                05 WS-DiasPrevios       PIC 9(9).
+               05 WS-DiasVencimiento   PIC 9(9).
+           01 WS-DiasRestantes         PIC S9(9).
            01 WS-Restos.
                05 WS-RESIDUO           PIC 9(3).
                05 WS-Mod4              PIC 9(3).
@@ -56,7 +60,9 @@
            01 LK-Flag                  PIC 9(2).
            01 LK-DiasDesactualizado    PIC 9(3).
            01 LK-Fecha                 PIC X(12).
-       PROCEDURE DIVISION USING LK-Flag,LK-DiasDesactualizado,LK-Fecha.
+           01 LK-NombreInforme         PIC X(40).
+       PROCEDURE DIVISION USING LK-Flag,LK-DiasDesactualizado,LK-Fecha,
+               LK-NombreInforme.
        MAIN-PROCEDURE.
            PERFORM Inicio
        EXIT PROGRAM.
@@ -107,6 +113,12 @@
        *> Procesamiento de registros
            Procesar-Registros.
                OPEN INPUT Productos
+               IF LK-Flag = 13 AND LK-NombreInforme NOT = SPACES THEN
+                   OPEN EXTEND ReporteInforme
+                   IF WS-RiStatus = "35" THEN
+                       OPEN OUTPUT ReporteInforme
+                   END-IF
+               END-IF
                PERFORM UNTIL WS-EOF-Flag = 'Y'
                    READ Productos INTO Product
                        AT END
@@ -118,10 +130,15 @@
                                    PERFORM Analizar-Desactualizacion
                                WHEN 12
                                    PERFORM Analizar-Ultimo-Registro
+                               WHEN 13
+                                   PERFORM Analizar-Vencimiento
                            END-EVALUATE
                    END-READ
                END-PERFORM
                CLOSE Productos
+               IF LK-Flag = 13 AND LK-NombreInforme NOT = SPACES THEN
+                   CLOSE ReporteInforme
+               END-IF
                MOVE 'N' TO WS-EOF-Flag
            EXIT.
       *================================================================*
@@ -205,24 +222,79 @@
 
 
                Calcular-Dias-Previos.
-                   IF Modificacion-Ano NOT NUMERIC OR
-                   Modificacion-Ano = 0 THEN
+                   IF Ano-Modificacion NOT NUMERIC OR
+                   Ano-Modificacion = 0 THEN
                        MOVE 0 TO WS-DiasPrevios
                    ELSE
-                       MOVE Modificacion-Ano TO WS-Anio
-                       MOVE Modificacion-Mes TO WS-Mes
-                       MOVE Modificacion-Dia TO WS-Dia
+                       MOVE Ano-Modificacion TO WS-Anio
+                       MOVE Mes-Modificacion TO WS-Mes
+                       MOVE Dia-Modificacion TO WS-Dia
                        PERFORM Calculo
                        MOVE WS-DiasTranscurridos TO WS-DiasPrevios
                    END-IF
                EXIT.
+
+
+               Calcular-Dias-Vencimiento.
+                   MOVE Ano-Vencimiento TO WS-Anio
+                   MOVE Mes-Vencimiento TO WS-Mes
+                   MOVE Dia-Vencimiento TO WS-Dia
+                   PERFORM Calculo
+                   MOVE WS-DiasTranscurridos TO WS-DiasVencimiento
+               EXIT.
           *>-----------------------------------------------------------
 
            Evaluar-Desactualizacion.
                COMPUTE WS-DiasTranscurridos =(WS-DiasActuales
                - WS-DiasPrevios)
                IF WS-DiasTranscurridos > LK-DiasDesactualizado THEN
-               DISPLAY P-Nombre
+                   DISPLAY "ID: " Product-ID " - " P-Nombre
+                   DISPLAY "   Fecha Registro: "
+                       Dia-Registro "/" Mes-Registro "/" Ano-Registro
+                   DISPLAY "   Fecha Modificacion: "
+                       Dia-Modificacion "/" Mes-Modificacion "/"
+                       Ano-Modificacion
+               END-IF
+           EXIT.
+
+
+           Analizar-Vencimiento.
+               IF Ano-Vencimiento NUMERIC AND Ano-Vencimiento > 0 THEN
+                   PERFORM Calcular-Dias-Actuales
+                   PERFORM Calcular-Dias-Vencimiento
+                   PERFORM Evaluar-Vencimiento
+               END-IF
+           EXIT.
+
+           Evaluar-Vencimiento.
+               COMPUTE WS-DiasRestantes =
+                   (WS-DiasVencimiento - WS-DiasActuales)
+               IF WS-DiasRestantes <= LK-DiasDesactualizado THEN
+                   STRING "ID: " Product-ID " - " P-Nombre
+                       DELIMITED SIZE INTO WS-Linea
+                   PERFORM Escribir-Informe
+                   STRING "   Fecha Vencimiento: "
+                       Dia-Vencimiento "/" Mes-Vencimiento "/"
+                       Ano-Vencimiento
+                       DELIMITED SIZE INTO WS-Linea
+                   PERFORM Escribir-Informe
+                   IF WS-DiasRestantes < 0 THEN
+                       MOVE "   Estado: VENCIDO" TO WS-Linea
+                       PERFORM Escribir-Informe
+                   ELSE
+                       STRING "   Dias restantes: " WS-DiasRestantes
+                           DELIMITED SIZE INTO WS-Linea
+                       PERFORM Escribir-Informe
+                   END-IF
+               END-IF
+           EXIT.
+
+           Escribir-Informe.
+               IF LK-NombreInforme NOT = SPACES THEN
+                   MOVE WS-Linea TO RI-Linea
+                   WRITE RI-Linea
+               ELSE
+                   DISPLAY WS-Linea
                END-IF
            EXIT.
       *================================================================*
@@ -234,7 +306,7 @@
        Ultimo-Registro SECTION.
        *> Análisis de último registro
            Analizar-Ultimo-Registro.
-               IF Modificacion-Ano NUMERIC AND Modificacion-Ano > 0 THEN
+               IF Ano-Modificacion NUMERIC AND Ano-Modificacion > 0 THEN
                    PERFORM Calcular-Fecha-Modificacion
                ELSE
                    PERFORM Calcular-Fecha-Registro
@@ -247,17 +319,17 @@
 
            Calcular-Fecha-Modificacion.
                COMPUTE WS-FechaComparacion =
-                      (Modificacion-Ano * WS-Anio-FACTOR) +
-                      (Modificacion-Mes * WS-Mes-FACTOR) +
-                      Modificacion-Dia
+                      (Ano-Modificacion * WS-Anio-FACTOR) +
+                      (Mes-Modificacion * WS-Mes-FACTOR) +
+                      Dia-Modificacion
            EXIT.
 
 
            Calcular-Fecha-Registro.
                COMPUTE WS-FechaComparacion =
-                      (Registro-Ano * WS-Anio-FACTOR) +
-                      (Registro-Mes * WS-Mes-FACTOR) +
-                       Registro-Dia
+                      (Ano-Registro * WS-Anio-FACTOR) +
+                      (Mes-Registro * WS-Mes-FACTOR) +
+                       Dia-Registro
            EXIT.
       *================================================================*
 
