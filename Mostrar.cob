@@ -7,39 +7,55 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS Product-ID
+               ALTERNATE RECORD KEY IS P-Categoria WITH DUPLICATES
+               ALTERNATE RECORD KEY IS P-Proveedor WITH DUPLICATES
                FILE STATUS IS WS-FileStatus.
 
+           SELECT WorkOrden ASSIGN TO 'WorkOrden.TMP'.
+
        DATA DIVISION.
        FILE SECTION.
        FD  Productos.
-       01  Product.
-           05 Product-ID           PIC X(10).
-           05 P-Nombre               PIC X(30).
-           05 P-Stock                PIC 9(7).
-           05 P-Precio-Unitario      PIC 9(5)V99.
-           05 P-Categoria            PIC X(20).
-           05 P-Proveedor            PIC X(50).
-           05 P-Fecha-Registro.
-               10 Ano-Registro     PIC 9(4).
-               10 Mes-Registro     PIC 9(2).
-               10 Dia-Registro     PIC 99.
-           05 P-Fecha-Modificacion.
-               10 Ano-Modificacion PIC 9(4).
-               10 Mes-Modificacion PIC 9(2).
-               10 Dia-Modificacion PIC 99.
-           05 P-Ubicacion            PIC X(50).
-           05 P-Stock-Minimo         PIC 9(7).
-           05 P-Estado               PIC X(10).
-           05 P-Descripcion          PIC X(100).
-           05 P-Unidad-Medida        PIC X(2).
+           COPY PRODUCTO.
+
+       SD  WorkOrden.
+       01  Orden-Rec.
+           05 OR-Nombre             PIC X(30).
+           05 OR-Stock              PIC 9(7).
+           05 OR-Precio             PIC 9(5)V99.
+           05 OR-ID                 PIC X(10).
 
        WORKING-STORAGE SECTION.
            01  WS-FileStatus        PIC XX.
            01  WS-EOF-Flag          PIC X(1) VALUE 'N'.
+           01  WS-Incluir           PIC X(1).
+           01  WS-Contador          PIC 9(3) VALUE 0.
+           01  WS-EnterT            PIC X(1).
+           01  WS-UbicIdx           PIC 9(1).
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+           01  LK-Modo              PIC 9(1).
+           01  LK-ID                PIC X(10).
+           01  LK-CodigoBarras      PIC X(20).
+           01  LK-Filtro-Campo      PIC X(1).
+           01  LK-Filtro-Valor      PIC X(50).
+           01  LK-Orden             PIC X(1).
+
+       PROCEDURE DIVISION USING LK-Modo, LK-ID, LK-Filtro-Campo,
+               LK-Filtro-Valor, LK-Orden, LK-CodigoBarras.
            MAIN-PROCEDURE.
-               PERFORM Iniciar
+               EVALUATE LK-Modo
+                   WHEN 2
+                       PERFORM Buscar-Por-Id
+                   WHEN 3
+                       PERFORM Buscar-Por-Codigo
+                   WHEN OTHER
+                       IF LK-Orden = SPACE THEN
+                           PERFORM Iniciar
+                       ELSE
+                           PERFORM Iniciar-Ordenado
+                       END-IF
+               END-EVALUATE
            EXIT PROGRAM.
 
 
@@ -59,24 +75,174 @@
 
 
            Recorrer.
+               MOVE 0 TO WS-Contador
                PERFORM UNTIL WS-EOF-Flag = 'Y'
                    READ Productos INTO Product
                        AT END
                            MOVE 'Y' TO WS-EOF-Flag
                        NOT AT END
-                           PERFORM Imprimir
+                           PERFORM Cumple-Filtro
+                           IF WS-Incluir = 'S' THEN
+                               PERFORM Imprimir
+                               PERFORM Pausar-Cada-N-Registros
+                           END-IF
                     END-READ
                END-PERFORM
                CLOSE Productos
            EXIT.
 
 
+           Pausar-Cada-N-Registros.
+               ADD 1 TO WS-Contador
+               IF WS-Contador >= 5 THEN
+                   DISPLAY "Presione Enter para continuar..."
+                   ACCEPT WS-EnterT
+                   MOVE 0 TO WS-Contador
+               END-IF
+           EXIT.
+
+
+           Cumple-Filtro.
+               EVALUATE LK-Filtro-Campo
+                   WHEN 'C'
+                       IF P-Categoria = LK-Filtro-Valor(1:20) THEN
+                           MOVE 'S' TO WS-Incluir
+                       ELSE
+                           MOVE 'N' TO WS-Incluir
+                       END-IF
+                   WHEN 'E'
+                       IF P-Estado = LK-Filtro-Valor(1:10) THEN
+                           MOVE 'S' TO WS-Incluir
+                       ELSE
+                           MOVE 'N' TO WS-Incluir
+                       END-IF
+                   WHEN 'P'
+                       IF P-Proveedor = LK-Filtro-Valor(1:50) THEN
+                           MOVE 'S' TO WS-Incluir
+                       ELSE
+                           MOVE 'N' TO WS-Incluir
+                       END-IF
+                   WHEN OTHER
+                       MOVE 'S' TO WS-Incluir
+               END-EVALUATE
+           EXIT.
+
+
+           Iniciar-Ordenado.
+               OPEN INPUT Productos
+               IF WS-FileStatus = '00' THEN
+                   EVALUATE LK-Orden
+                       WHEN 'N'
+                           SORT WorkOrden ASCENDING KEY OR-Nombre
+                               INPUT PROCEDURE Llenar-Orden
+                               OUTPUT PROCEDURE Vaciar-Orden
+                       WHEN 'P'
+                           SORT WorkOrden ASCENDING KEY OR-Precio
+                               INPUT PROCEDURE Llenar-Orden
+                               OUTPUT PROCEDURE Vaciar-Orden
+                       WHEN OTHER
+                           SORT WorkOrden ASCENDING KEY OR-Stock
+                               INPUT PROCEDURE Llenar-Orden
+                               OUTPUT PROCEDURE Vaciar-Orden
+                   END-EVALUATE
+                   CLOSE Productos
+               ELSE
+                   CALL "Errores" USING WS-FileStatus
+               END-IF
+           EXIT.
+
+
+           Llenar-Orden.
+               PERFORM UNTIL WS-EOF-Flag = 'Y'
+                   READ Productos INTO Product
+                       AT END
+                           MOVE 'Y' TO WS-EOF-Flag
+                       NOT AT END
+                           PERFORM Cumple-Filtro
+                           IF WS-Incluir = 'S' THEN
+                               MOVE P-Nombre          TO OR-Nombre
+                               MOVE P-Stock           TO OR-Stock
+                               MOVE P-Precio-Unitario TO OR-Precio
+                               MOVE Product-ID        TO OR-ID
+                               RELEASE Orden-Rec
+                           END-IF
+                   END-READ
+               END-PERFORM
+               MOVE 'N' TO WS-EOF-Flag
+           EXIT.
+
+
+           Vaciar-Orden.
+               MOVE 0 TO WS-Contador
+               PERFORM UNTIL WS-EOF-Flag = 'Y'
+                   RETURN WorkOrden INTO Orden-Rec
+                       AT END
+                           MOVE 'Y' TO WS-EOF-Flag
+                       NOT AT END
+                           MOVE OR-ID TO Product-ID
+                           READ Productos INTO Product KEY IS Product-ID
+                               INVALID KEY
+                                   CONTINUE
+                               NOT INVALID KEY
+                                   PERFORM Imprimir
+                                   PERFORM Pausar-Cada-N-Registros
+                           END-READ
+                   END-RETURN
+               END-PERFORM
+               MOVE 'N' TO WS-EOF-Flag
+           EXIT.
+
+
+           Buscar-Por-Id.
+               OPEN INPUT Productos
+               IF WS-FileStatus = '00' THEN
+                   MOVE LK-ID TO Product-ID
+                   READ Productos INTO Product KEY IS Product-ID
+                       INVALID KEY
+                           DISPLAY "Producto no encontrado."
+                       NOT INVALID KEY
+                           PERFORM Imprimir
+                   END-READ
+                   CLOSE Productos
+               ELSE
+                   CALL "Errores" USING WS-FileStatus
+               END-IF
+           EXIT.
+
+
+           Buscar-Por-Codigo.
+               OPEN INPUT Productos
+               IF WS-FileStatus = '00' THEN
+                   MOVE 'N' TO WS-Incluir
+                   PERFORM UNTIL WS-EOF-Flag = 'Y' OR WS-Incluir = 'S'
+                       READ Productos INTO Product
+                           AT END
+                               MOVE 'Y' TO WS-EOF-Flag
+                           NOT AT END
+                               IF P-Codigo-Barras = LK-CodigoBarras THEN
+                                   MOVE 'S' TO WS-Incluir
+                                   PERFORM Imprimir
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   IF WS-Incluir NOT = 'S' THEN
+                       DISPLAY "Producto no encontrado."
+                   END-IF
+                   MOVE 'N' TO WS-EOF-Flag
+                   CLOSE Productos
+               ELSE
+                   CALL "Errores" USING WS-FileStatus
+               END-IF
+           EXIT.
+
+
            Imprimir.
                DISPLAY "--------------------------------"
                DISPLAY "ID: " Product-ID
                DISPLAY "Nombre: " P-Nombre
                DISPLAY "Stock Actual: " P-Stock
                DISPLAY "Precio Unitario: " P-Precio-Unitario
+                       " " P-Moneda
                DISPLAY "Categoria: " P-Categoria
                DISPLAY "Proveedor: " P-Proveedor
                DISPLAY "Fecha Registro: "
@@ -85,10 +251,27 @@
                DISPLAY "Fecha Modificacion: "
                        Dia-Modificacion "/" Mes-Modificacion "/"
                        Ano-Modificacion
+               IF Ano-Vencimiento > 0 THEN
+                   DISPLAY "Fecha Vencimiento: "
+                       Dia-Vencimiento "/" Mes-Vencimiento "/"
+                       Ano-Vencimiento
+               ELSE
+                   DISPLAY "Fecha Vencimiento: No aplica"
+               END-IF
                DISPLAY "Ubicacion: " P-Ubicacion
                DISPLAY "Stock Minimo: " P-Stock-Minimo
                DISPLAY "Estado: " P-Estado
                DISPLAY "Descripcion: " P-Descripcion
                DISPLAY "Unidad de Medida: " P-Unidad-Medida
+               DISPLAY "Registrado/Modificado por: " P-Usuario
+               DISPLAY "Codigo de Barras: " P-Codigo-Barras
+               IF P-NumUbicaciones > 0 THEN
+                   DISPLAY "Desglose por ubicacion:"
+                   PERFORM VARYING WS-UbicIdx FROM 1 BY 1
+                           UNTIL WS-UbicIdx > P-NumUbicaciones
+                       DISPLAY "  " P-UbicNombre(WS-UbicIdx) ": "
+                           P-UbicStock(WS-UbicIdx)
+                   END-PERFORM
+               END-IF
            EXIT.
       *================================================================*
