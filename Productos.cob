@@ -6,47 +6,65 @@
            SELECT Productos ASSIGN TO 'Productos.DAT'
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS P-ID
+               RECORD KEY IS Product-ID
+               ALTERNATE RECORD KEY IS P-Categoria WITH DUPLICATES
+               ALTERNATE RECORD KEY IS P-Proveedor WITH DUPLICATES
                FILE STATUS IS WS-FileStatus.
 
+           SELECT ReporteBajoStock ASSIGN TO 'Reporte-BajoStock.TXT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ReporteStatus.
+
        DATA DIVISION.
        FILE SECTION.
        FD  Productos.
-       01  Product.
-           05 P-ID                    PIC X(10).
-           05 P-Nombre                PIC X(30).
-           05 P-Stock                 PIC 9(7).
-           05 P-Precio-Unitario       PIC 9(5)V99.
-           05 P-Categoria             PIC X(20).
-           05 P-Proveedor             PIC X(50).
-           05 P-Fecha-Registro.
-               10 Registro-Ano     PIC 9(4).
-               10 Registro-Mes     PIC 9(2).
-               10 Registro-Dia     PIC 99.
-           05 P-Fecha-Modificacion.
-               10 Modificacion-Ano PIC 9(4).
-               10 Modificacion-Mes PIC 9(2).
-               10 Modificacion-Dia PIC 99.
-           05 P-Ubicacion             PIC X(50).
-           05 P-Stock-Minimo          PIC 9(4).
-           05 P-Estado                PIC X(10).
-           05 P-Descripcion           PIC X(100).
-           05 P-Unidad-Medida         PIC X(2).
+           COPY PRODUCTO.
+
+       FD  ReporteBajoStock.
+       01  RB-Linea.
+           05 RB-Fecha.
+               10 RB-Ano            PIC 9(4).
+               10 RB-Mes            PIC 9(2).
+               10 RB-Dia            PIC 99.
+           05 FILLER                PIC X(1) VALUE SPACE.
+           05 RB-ID                 PIC X(10).
+           05 FILLER                PIC X(1) VALUE SPACE.
+           05 RB-Nombre             PIC X(30).
+           05 RB-StockMinimo        PIC 9(7).
+           05 FILLER                PIC X(1) VALUE SPACE.
+           05 RB-StockActual        PIC 9(7).
 
        WORKING-STORAGE SECTION.
            01 WS-Control.
                05 WS-FileStatus        PIC XX.
+               05 WS-ReporteStatus     PIC XX.
                05 WS-EOF-Flag  PIC X(1) VALUE "N".
 
+           01 WS-FechaReporte          PIC 9(8).
+           01 WS-YearBase              PIC 9(4) VALUE 2000.
+
            01 WS-Rankings.
                05 WS-Maximo    PIC 9(7) VALUE 0.
                05 WS-Minimo    PIC 9(7) VALUE 9999999.
 
+           01 WS-ProveedorTabla.
+               05 WS-Prov-Entry OCCURS 20 TIMES INDEXED BY WS-PI.
+                   10 WS-ProvNombre    PIC X(50).
+                   10 WS-ProvIncidentes PIC 9(7).
+           01 WS-ProveedorUsados       PIC 9(2) VALUE 0.
+           01 WS-ProveedorHallado      PIC X(1).
+
        LINKAGE SECTION.
            01 LK-Flag    PIC 9(2).
            01 LK-NombreP PIC X(30).
+           01 LK-ProveedoresInforme.
+               05 LK-PI-Entry OCCURS 20 TIMES.
+                   10 LK-PI-Nombre      PIC X(50).
+                   10 LK-PI-Incidentes  PIC 9(7).
+           01 LK-ProveedorUsados PIC 9(2).
 
-       PROCEDURE DIVISION USING LK-Flag, LK-NombreP.
+       PROCEDURE DIVISION USING LK-Flag, LK-NombreP,
+               LK-ProveedoresInforme, LK-ProveedorUsados.
        MAIN-PROCEDURE.
            PERFORM Ranking
        EXIT PROGRAM.
@@ -55,6 +73,9 @@
 
        Ranking.
            OPEN INPUT Productos
+           IF LK-Flag = 5 THEN
+               PERFORM Abrir-Reporte-BajoStock
+           END-IF
            PERFORM UNTIL WS-EOF-Flag = 'Y'
                READ Productos INTO Product
                    AT END
@@ -75,12 +96,78 @@
                                IF  P-Stock  < P-Stock-Minimo THEN
                                    DISPLAY P-Nombre "Stock minimo: "
                                    P-Stock-Minimo " Actual: "P-Stock
+                                   PERFORM Escribir-Reporte-BajoStock
+                               END-IF
+                           WHEN 6
+                               IF  P-Stock  < P-Stock-Minimo THEN
+                                   PERFORM Acumular-Proveedor
                                END-IF
                        END-EVALUATE
                 END-READ
            END-PERFORM
            CLOSE Productos
+           IF LK-Flag = 5 THEN
+               CLOSE ReporteBajoStock
+           END-IF
+           IF LK-Flag = 6 THEN
+               PERFORM Mostrar-Proveedores
+               MOVE 0 TO WS-ProveedorUsados
+           END-IF
            MOVE 'N'     TO WS-EOF-Flag
            MOVE 9999999 TO WS-Minimo
            MOVE 0       TO WS-Maximo
            EXIT.
+
+
+       Acumular-Proveedor.
+           MOVE 'N' TO WS-ProveedorHallado
+           PERFORM VARYING WS-PI FROM 1 BY 1
+                   UNTIL WS-PI > WS-ProveedorUsados
+               IF WS-ProvNombre(WS-PI) = P-Proveedor THEN
+                   ADD 1 TO WS-ProvIncidentes(WS-PI)
+                   MOVE 'S' TO WS-ProveedorHallado
+               END-IF
+           END-PERFORM
+           IF WS-ProveedorHallado = 'N' AND WS-ProveedorUsados < 20
+                   THEN
+               ADD 1 TO WS-ProveedorUsados
+               MOVE P-Proveedor TO WS-ProvNombre(WS-ProveedorUsados)
+               MOVE 1 TO WS-ProvIncidentes(WS-ProveedorUsados)
+           END-IF
+           EXIT.
+
+
+      *>  Devuelve la tabla de proveedores acumulada por LINKAGE para
+      *>  que el invocador la muestre o la escriba al informe (asi se
+      *>  evita declarar un tercer SELECT en este programa, cuyo
+      *>  nombre coincide con el del archivo Productos).
+       Mostrar-Proveedores.
+           MOVE WS-ProveedorUsados TO LK-ProveedorUsados
+           PERFORM VARYING WS-PI FROM 1 BY 1
+                   UNTIL WS-PI > WS-ProveedorUsados
+               MOVE WS-ProvNombre(WS-PI)     TO LK-PI-Nombre(WS-PI)
+               MOVE WS-ProvIncidentes(WS-PI) TO LK-PI-Incidentes(WS-PI)
+           END-PERFORM
+       EXIT.
+
+
+       Abrir-Reporte-BajoStock.
+           OPEN EXTEND ReporteBajoStock
+           IF WS-ReporteStatus = "35" THEN
+               OPEN OUTPUT ReporteBajoStock
+           END-IF
+           ACCEPT WS-FechaReporte FROM DATE
+           EXIT.
+
+
+       Escribir-Reporte-BajoStock.
+           MOVE WS-FechaReporte(1:4) TO RB-Ano
+           ADD WS-YearBase TO RB-Ano GIVING RB-Ano
+           MOVE WS-FechaReporte(5:2) TO RB-Mes
+           MOVE WS-FechaReporte(7:2) TO RB-Dia
+           MOVE Product-ID           TO RB-ID
+           MOVE P-Nombre             TO RB-Nombre
+           MOVE P-Stock-Minimo       TO RB-StockMinimo
+           MOVE P-Stock              TO RB-StockActual
+           WRITE RB-Linea
+           EXIT.
