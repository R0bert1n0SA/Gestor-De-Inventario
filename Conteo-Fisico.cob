@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Conteo-Fisico AS "Conteo-Fisico".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Productos ASSIGN TO 'Productos.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Product-ID
+               ALTERNATE RECORD KEY IS P-Categoria WITH DUPLICATES
+               ALTERNATE RECORD KEY IS P-Proveedor WITH DUPLICATES
+               FILE STATUS IS WS-ProductosStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Productos.
+           COPY PRODUCTO.
+
+       WORKING-STORAGE SECTION.
+           01 WS-ProductosStatus    PIC XX.
+           01 WS-Tolerancia         PIC 9(7).
+           01 WS-PID                PIC X(10).
+           01 WS-Contado            PIC 9(7).
+           01 WS-Diferencia         PIC S9(7).
+           01 WS-Contador-Revisado  PIC 9(7) VALUE 0.
+           01 WS-Contador-Flagged   PIC 9(7) VALUE 0.
+           01 WS-Continuar          PIC X(1) VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "--- Reconciliacion de conteo fisico ---"
+           DISPLAY "Ingrese la tolerancia admitida (unidades): "
+           ACCEPT WS-Tolerancia
+           OPEN INPUT Productos
+           IF WS-ProductosStatus NOT = "00" THEN
+               CALL "Errores" USING WS-ProductosStatus
+           ELSE
+               PERFORM Ciclo-Conteo UNTIL WS-Continuar NOT = 'S'
+               CLOSE Productos
+               DISPLAY "Productos revisados: " WS-Contador-Revisado
+               DISPLAY "Productos con diferencia a investigar: "
+                   WS-Contador-Flagged
+           END-IF
+       EXIT PROGRAM.
+
+
+       Ciclo-Conteo.
+           DISPLAY "Ingrese ID del producto (en blanco para "
+               "terminar): "
+           ACCEPT WS-PID
+           IF WS-PID = SPACES THEN
+               MOVE 'N' TO WS-Continuar
+           ELSE
+               MOVE WS-PID TO Product-ID
+               READ Productos INTO Product KEY IS Product-ID
+                   INVALID KEY
+                       DISPLAY "Producto no encontrado."
+                   NOT INVALID KEY
+                       DISPLAY "Cantidad contada en fisico: "
+                       ACCEPT WS-Contado
+                       PERFORM Comparar-Conteo
+               END-READ
+           END-IF
+       EXIT.
+
+
+       Comparar-Conteo.
+           ADD 1 TO WS-Contador-Revisado
+           COMPUTE WS-Diferencia = WS-Contado - P-Stock
+           IF FUNCTION ABS(WS-Diferencia) > WS-Tolerancia THEN
+               ADD 1 TO WS-Contador-Flagged
+               DISPLAY "AVISO: " Product-ID " - " P-Nombre
+                   " - Sistema: " P-Stock " Contado: " WS-Contado
+                   " Diferencia: " WS-Diferencia
+           ELSE
+               DISPLAY "OK: " Product-ID " dentro de tolerancia."
+           END-IF
+       EXIT.
