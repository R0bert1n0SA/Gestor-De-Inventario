@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Actividad-Reciente AS "Actividad-Reciente".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Movimientos ASSIGN TO 'Movimientos.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MovStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Movimientos.
+       01  Mov-Rec.
+           05 MOV-Product-ID         PIC X(10).
+           05 MOV-Operacion          PIC X(6).
+           05 MOV-Usuario            PIC X(10).
+           05 MOV-Fecha.
+               10 MOV-Ano            PIC 9(4).
+               10 MOV-Mes            PIC 9(2).
+               10 MOV-Dia            PIC 9(2).
+           05 MOV-Hora.
+               10 MOV-HH             PIC 9(2).
+               10 MOV-MM             PIC 9(2).
+               10 MOV-SS             PIC 9(2).
+           05 MOV-Stock-Antes        PIC 9(7).
+           05 MOV-Stock-Despues      PIC 9(7).
+           05 MOV-Precio-Antes       PIC 9(5)V99.
+           05 MOV-Precio-Despues     PIC 9(5)V99.
+           05 MOV-Categoria-Antes    PIC X(20).
+           05 MOV-Categoria-Despues  PIC X(20).
+
+       WORKING-STORAGE SECTION.
+           01 WS-Control.
+               05 WS-MovStatus         PIC XX.
+               05 WS-EOF-Flag          PIC X(1) VALUE 'N'.
+
+           01 WS-Fecha                 PIC 9(8).
+           01 WS-Year                  PIC 9(4) VALUE 2000.
+           01 WS-HoyAno                PIC 9(4).
+           01 WS-HoyMes                PIC 9(2).
+           01 WS-HoyDia                PIC 9(2).
+           01 WS-Contador              PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM Calcular-Hoy
+           PERFORM Listar-Actividad
+           DISPLAY "Movimientos de hoy: " WS-Contador
+       EXIT PROGRAM.
+
+
+       Calcular-Hoy.
+           ACCEPT WS-Fecha FROM DATE
+           MOVE WS-Fecha(1:4) TO WS-HoyAno
+           ADD WS-Year TO WS-HoyAno GIVING WS-HoyAno
+           MOVE WS-Fecha(5:2) TO WS-HoyMes
+           MOVE WS-Fecha(7:2) TO WS-HoyDia
+       EXIT.
+
+
+       Listar-Actividad.
+           OPEN INPUT Movimientos
+           IF WS-MovStatus = "35" THEN
+               DISPLAY "No hay actividad registrada todavia."
+           ELSE
+               IF WS-MovStatus NOT = "00" THEN
+                   CALL "Errores" USING WS-MovStatus
+               ELSE
+                   DISPLAY "--- Actividad de hoy ---"
+                   PERFORM UNTIL WS-EOF-Flag = 'Y'
+                       READ Movimientos INTO Mov-Rec
+                           AT END
+                               MOVE 'Y' TO WS-EOF-Flag
+                           NOT AT END
+                               IF MOV-Ano = WS-HoyAno
+                                       AND MOV-Mes = WS-HoyMes
+                                       AND MOV-Dia = WS-HoyDia THEN
+                                   PERFORM Mostrar-Linea
+                                   ADD 1 TO WS-Contador
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   MOVE 'N' TO WS-EOF-Flag
+                   CLOSE Movimientos
+               END-IF
+           END-IF
+       EXIT.
+
+
+       Mostrar-Linea.
+           DISPLAY MOV-HH ":" MOV-MM ":" MOV-SS " " MOV-Operacion
+               " " MOV-Product-ID " por " MOV-Usuario
+               " (stock " MOV-Stock-Antes " -> " MOV-Stock-Despues ")"
+       EXIT.
