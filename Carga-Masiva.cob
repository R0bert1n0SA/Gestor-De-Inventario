@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Carga-Masiva AS "Carga-Masiva".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ArchivoCarga ASSIGN TO 'Carga-Masiva.TXT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ArchivoStatus.
+
+           SELECT Productos ASSIGN TO 'Productos.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Product-ID
+               ALTERNATE RECORD KEY IS P-Categoria WITH DUPLICATES
+               ALTERNATE RECORD KEY IS P-Proveedor WITH DUPLICATES
+               FILE STATUS IS WS-ProductosStatus.
+
+           SELECT Checkpoint ASSIGN TO 'Carga-Masiva.CKP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CheckpointStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ArchivoCarga.
+       01  CM-Rec.
+           05 CM-Product-ID         PIC X(10).
+           05 CM-Nombre             PIC X(30).
+           05 CM-Stock              PIC 9(7).
+           05 CM-Precio-Unitario    PIC 9(5)V99.
+           05 CM-Categoria          PIC X(20).
+           05 CM-Proveedor          PIC X(50).
+           05 CM-Ubicacion          PIC X(50).
+           05 CM-Stock-Minimo       PIC 9(7).
+           05 CM-Estado             PIC X(10).
+           05 CM-Descripcion        PIC X(100).
+           05 CM-Unidad-Medida      PIC X(2).
+
+       FD  Productos.
+           COPY PRODUCTO.
+
+       FD  Checkpoint.
+       01  CK-Rec.
+           05 CK-Archivo               PIC X(40).
+           05 CK-Contador              PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+           01 WS-Control.
+               05 WS-ArchivoStatus     PIC XX.
+               05 WS-ProductosStatus   PIC XX.
+               05 WS-CheckpointStatus  PIC XX.
+               05 WS-EOF-Flag          PIC X(1) VALUE 'N'.
+
+           01 WS-Fecha                 PIC 9(8).
+           01 WS-Year                  PIC 9(4) VALUE 2000.
+           01 WS-ValorCategoria        PIC 9(13)V99.
+           01 WS-Cargados              PIC 9(5) VALUE 0.
+           01 WS-Rechazados            PIC 9(5) VALUE 0.
+           01 WS-Omitidos              PIC 9(5) VALUE 0.
+           01 WS-NumRegistro           PIC 9(7) VALUE 0.
+           01 WS-UltimoProcesado       PIC 9(7) VALUE 0.
+           01 WS-UbicIdx               PIC 9(2).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM Procesar-Carga
+           DISPLAY "Productos cargados: " WS-Cargados
+           DISPLAY "Productos omitidos (ID duplicado): " WS-Rechazados
+           IF WS-Omitidos > 0 THEN
+               DISPLAY "Registros ya procesados en una corrida "
+                   "anterior (omitidos por checkpoint): "
+                   WS-Omitidos
+           END-IF
+       EXIT PROGRAM.
+
+
+       Procesar-Carga.
+           PERFORM Leer-Checkpoint
+           OPEN INPUT ArchivoCarga
+           IF WS-ArchivoStatus NOT = "00" THEN
+               CALL "Errores" USING WS-ArchivoStatus
+           ELSE
+               OPEN I-O Productos
+               IF WS-ProductosStatus = "35" THEN
+                   CLOSE Productos
+                   OPEN OUTPUT Productos
+                   CLOSE Productos
+                   OPEN I-O Productos
+               END-IF
+               PERFORM UNTIL WS-EOF-Flag = 'Y'
+                   READ ArchivoCarga
+                       AT END
+                           MOVE 'Y' TO WS-EOF-Flag
+                       NOT AT END
+                           ADD 1 TO WS-NumRegistro
+                           IF WS-NumRegistro > WS-UltimoProcesado
+                               PERFORM Cargar-Registro
+                               PERFORM Guardar-Checkpoint
+                           ELSE
+                               ADD 1 TO WS-Omitidos
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE Productos
+               CLOSE ArchivoCarga
+               PERFORM Borrar-Checkpoint
+           END-IF
+       EXIT.
+
+
+       Leer-Checkpoint.
+           MOVE 0 TO WS-UltimoProcesado
+           OPEN INPUT Checkpoint
+           IF WS-CheckpointStatus = "00" THEN
+               READ Checkpoint INTO CK-Rec
+               IF WS-CheckpointStatus = "00"
+                   AND CK-Archivo = "Carga-Masiva.TXT" THEN
+                   MOVE CK-Contador TO WS-UltimoProcesado
+               END-IF
+               CLOSE Checkpoint
+           END-IF
+           IF WS-UltimoProcesado > 0 THEN
+               DISPLAY "Checkpoint encontrado, reanudando desde el "
+                   "registro " WS-UltimoProcesado
+           END-IF
+       EXIT.
+
+
+       Guardar-Checkpoint.
+           MOVE "Carga-Masiva.TXT" TO CK-Archivo
+           MOVE WS-NumRegistro     TO CK-Contador
+           OPEN OUTPUT Checkpoint
+           WRITE CK-Rec
+           CLOSE Checkpoint
+       EXIT.
+
+
+       Borrar-Checkpoint.
+           MOVE SPACES TO CK-Archivo
+           MOVE 0      TO CK-Contador
+           OPEN OUTPUT Checkpoint
+           WRITE CK-Rec
+           CLOSE Checkpoint
+       EXIT.
+
+
+       Cargar-Registro.
+           MOVE CM-Product-ID TO Product-ID
+           READ Productos KEY IS Product-ID
+               INVALID KEY
+                   PERFORM Armar-Producto
+                   WRITE Product
+                   COMPUTE WS-ValorCategoria =
+                       P-Stock * P-Precio-Unitario
+                   CALL "Categoria" USING 20, P-Categoria,
+                       WS-ValorCategoria
+                   ADD 1 TO WS-Cargados
+               NOT INVALID KEY
+                   DISPLAY "ID " CM-Product-ID
+                       " ya existe, se omite."
+                   ADD 1 TO WS-Rechazados
+           END-READ
+       EXIT.
+
+
+       Armar-Producto.
+           MOVE CM-Nombre             TO P-Nombre
+           MOVE CM-Stock              TO P-Stock
+           MOVE CM-Precio-Unitario    TO P-Precio-Unitario
+           MOVE CM-Categoria          TO P-Categoria
+           MOVE CM-Proveedor          TO P-Proveedor
+           MOVE CM-Ubicacion          TO P-Ubicacion
+           MOVE CM-Stock-Minimo       TO P-Stock-Minimo
+           MOVE CM-Estado             TO P-Estado
+           MOVE CM-Descripcion        TO P-Descripcion
+           MOVE CM-Unidad-Medida      TO P-Unidad-Medida
+           MOVE P-Precio-Unitario     TO P-Costo-Promedio
+           MOVE 0                     TO P-Precio-Venta
+           MOVE "BATCH"               TO P-Usuario
+           MOVE SPACES                TO P-Codigo-Barras
+           MOVE "USD"                 TO P-Moneda
+           MOVE 0                     TO P-NumUbicaciones
+           PERFORM VARYING WS-UbicIdx FROM 1 BY 1
+                   UNTIL WS-UbicIdx > 5
+               MOVE SPACES TO P-UbicNombre(WS-UbicIdx)
+               MOVE 0      TO P-UbicStock(WS-UbicIdx)
+           END-PERFORM
+           MOVE 0 TO Dia-Vencimiento
+           MOVE 0 TO Mes-Vencimiento
+           MOVE 0 TO Ano-Vencimiento
+           ACCEPT WS-Fecha FROM DATE
+           MOVE WS-Fecha(7:2) TO Dia-Registro
+           MOVE WS-Fecha(5:2) TO Mes-Registro
+           MOVE WS-Fecha(1:4) TO Ano-Registro
+           ADD Ano-Registro TO WS-Year GIVING Ano-Registro
+           MOVE 0 TO Dia-Modificacion
+           MOVE 0 TO Mes-Modificacion
+           MOVE 0 TO Ano-Modificacion
+       EXIT.
