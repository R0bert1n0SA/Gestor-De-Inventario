@@ -7,49 +7,28 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS Product-ID
+               ALTERNATE RECORD KEY IS P-Categoria WITH DUPLICATES
+               ALTERNATE RECORD KEY IS P-Proveedor WITH DUPLICATES
                FILE STATUS IS WS-FileStatus.
 
-           SELECT TCont ASSIGN TO 'Temporal-Cont'
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS DYNAMIC
-               RECORD KEY IS TC-Categoria
-               FILE STATUS IS WS-File-StatusTemp .
+           SELECT Informe ASSIGN TO WS-NombreInforme
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-InformeStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD  Productos.
-       01  Product.
-           05 Product-ID           PIC X(10).
-           05 P-Nombre               PIC X(30).
-           05 P-Stock                PIC 9(7).
-           05 P-Precio-Unitario      PIC 9(5)V99.
-           05 P-Categoria            PIC X(20).
-           05 P-Proveedor            PIC X(50).
-           05 P-Fecha-Registro.
-               10 Ano-Registro     PIC 9(4).
-               10 Mes-Registro     PIC 9(2).
-               10 Dia-Registro     PIC 99.
-           05 P-Fecha-Modificacion.
-               10 Ano-Modificacion PIC 9(4).
-               10 Mes-Modificacion PIC 9(2).
-               10 Dia-Modificacion PIC 99.
-           05 P-Ubicacion            PIC X(50).
-           05 P-Stock-Minimo         PIC 9(7) .
-           05 P-Estado               PIC X(10).
-           05 P-Descripcion          PIC X(100).
-           05 P-Unidad-Medida        PIC X(2).
-
-       FD TCont.
-       01 Contador.
-           05 TC-Categoria         PIC X(20).
-           05 TC-Total             PIC 9(9).
+           COPY PRODUCTO.
+
+       FD  Informe.
+       01  Inf-Linea                   PIC X(100).
 
        WORKING-STORAGE SECTION.
            01 WS-Control.
                05 WS-FileStatus        PIC XX.
-               05 WS-File-StatusTemp   PIC XX.
                05 WS-flag              PIC 9(1) VALUE 0.
                05 WS-opcion            PIC S9(2).
+               05 WS-OpcionMenu        PIC S9(2).
                05 WS-Input             PIC X(3).
 
            01 WS-Recorrido.
@@ -78,6 +57,7 @@
 
            01 WS-TiempoSubrutina.
                05 TS-DiasDesac         PIC 9(3).
+               05 TS-DiasVencimiento   PIC 9(3).
                05 TS-Fecha-Reg.
                    10 RF-Anio           PIC 9(4).
                    10 RF-Mes            PIC 9(2).
@@ -92,13 +72,69 @@
 
            01 WS-tecla     PIC X(1).
            01 WS-Opcion11  PIC 9(1).
+           01 WS-CategoriaResultado    PIC X(20).
+           01 WS-ValorResultado        PIC 9(13)V99.
+           01 WS-MargenNombre          PIC X(30).
+           01 WS-MargenTotal           PIC 9(9)V99.
+           01 WS-MargenTop             PIC 9(5)V99.
+           01 WS-EstadoContador        PIC 9(9).
+
+           01 WS-InformeStatus         PIC XX.
+           01 WS-GenerarInforme        PIC X(1) VALUE 'N'.
+           01 WS-Linea                 PIC X(100).
+           01 WS-NombreInforme         PIC X(40).
+           01 WS-FechaInforme          PIC 9(8).
+           01 WS-YearInforme           PIC 9(4) VALUE 2000.
+           01 WS-FI-Ano                PIC 9(4).
+           01 WS-FI-Mes                PIC 9(2).
+           01 WS-FI-Dia                PIC 9(2).
+           01 WS-Idx                   PIC 9(2).
+           01 WS-Lista-Valores.
+               05 FILLER                PIC 9(2) VALUE 1.
+               05 FILLER                PIC 9(2) VALUE 2.
+               05 FILLER                PIC 9(2) VALUE 3.
+               05 FILLER                PIC 9(2) VALUE 4.
+               05 FILLER                PIC 9(2) VALUE 6.
+               05 FILLER                PIC 9(2) VALUE 7.
+               05 FILLER                PIC 9(2) VALUE 8.
+               05 FILLER                PIC 9(2) VALUE 9.
+               05 FILLER                PIC 9(2) VALUE 10.
+               05 FILLER                PIC 9(2) VALUE 12.
+               05 FILLER                PIC 9(2) VALUE 13.
+               05 FILLER                PIC 9(2) VALUE 14.
+           01 WS-Lista-Opciones REDEFINES WS-Lista-Valores.
+               05 WS-Opcion-Item       PIC 9(2) OCCURS 12 TIMES.
+
+           01 WS-Argumento             PIC X(10).
+           01 WS-VtoDiasEnv            PIC X(5).
+           01 WS-ArgInforme            PIC X(40).
+           01 WS-ProveedoresInforme.
+               05 WS-PI-Entry OCCURS 20 TIMES.
+                   10 WS-PI-Nombre      PIC X(50).
+                   10 WS-PI-Incidentes  PIC 9(7).
+           01 WS-ProvInfUsados         PIC 9(2).
+           01 WS-ProvInfIdx            PIC 9(2).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "Estadisticas"
-           PERFORM Bucle
+           ACCEPT WS-Argumento FROM ENVIRONMENT "ESTADISTICAS_MODO"
+           IF WS-Argumento = "BATCH" OR WS-Argumento = "batch" THEN
+               PERFORM Ejecutar-Batch
+           ELSE
+               DISPLAY "Estadisticas"
+               PERFORM Bucle
+           END-IF
        EXIT PROGRAM.
 
+
+           *> Corre el informe del dia sin intervencion del operador,
+           *> para lanzarlo desde un programador de tareas nocturno.
+           Ejecutar-Batch.
+               MOVE 15 TO WS-opcion
+               MOVE WS-opcion TO WS-OpcionMenu
+               PERFORM Generar-Informe
+           EXIT.
+
       *================================================================*
        *>  SECCION Verificar
        *>  Seccion donde se verifica todo lo nesesario para el buen
@@ -115,37 +151,31 @@
                END-IF
            EXIT.
 
-           *> Control de errores de archivo contador de categorias
-           Verificar-Categorias.
-               OPEN INPUT TCont
-               IF WS-File-StatusTemp = '00' THEN
-                   MOVE 'C' TO R-estado
-                   MOVE 'N' TO R-estado
-                   PERFORM Recorrer-Generico
-                   CLOSE TCont
-                   DELETE FILE TCont
-               ELSE
-                   CALL "Errores" USING WS-File-StatusTemp
-               END-IF
-           EXIT.
-
            *> Control de errores de archivo Productos
            Verificar-Productos.
-               OPEN INPUT Productos
-               IF WS-FileStatus  = '00' THEN
+               IF WS-opcion = 6 OR WS-opcion = 7
+                   OR WS-opcion = 13 OR WS-opcion = 14 THEN
                    PERFORM Inicio
-                   PERFORM Recorrer-Generico
-                   CLOSE Productos
                    PERFORM Resultado
                ELSE
-                   CALL "Errores" USING WS-FileStatus
+                   OPEN INPUT Productos
+                   IF WS-FileStatus  = '00' THEN
+                       PERFORM Inicio
+                       PERFORM Recorrer-Generico
+                       CLOSE Productos
+                       PERFORM Resultado
+                   ELSE
+                       CALL "Errores" USING WS-FileStatus
+                   END-IF
                END-IF
            EXIT.
 
           *> Verifica si creo el Archivo contador dependiendo opcion
           *> y muestra un encabezado dependiendo opcion
            Verificar-Creacion-Temp.
-               IF WS-opcion = 6 OR WS-opcion = 7 THEN
+               IF WS-opcion = 6 OR WS-opcion = 7 OR WS-opcion = 8
+                   OR WS-opcion = 9 OR WS-opcion = 13
+                   OR WS-opcion = 14 THEN
                    PERFORM CrearTC
                END-IF
            EXIT.
@@ -166,6 +196,7 @@
                    WHEN 3 THRU 5
                        PERFORM Iniciar-Ps
                    WHEN 6 THRU 7
+                   WHEN 13 THRU 14
                        PERFORM Iniciar-Cs
                    WHEN 8 THRU 10
                        PERFORM Iniciar-Fs
@@ -238,13 +269,7 @@
 
 
            CrearTC.
-               OPEN INPUT TCont
-               IF WS-File-StatusTemp = "35" THEN
-                   OPEN OUTPUT TCont
-                   CLOSE TCont
-               ELSE
-               CLOSE TCont
-               END-IF
+               CALL "Verificar-Archivo" USING 2
            EXIT.
 
            Carga-Elemento.
@@ -264,13 +289,59 @@
                PERFORM UNTIL WS-flag = 1
                    PERFORM Menu
                    DISPLAY X"1B" & "[2J"
-                   PERFORM Verificar-Productos
+                   IF WS-OpcionMenu NOT = 15 AND WS-OpcionMenu NOT = 16
+                           AND WS-OpcionMenu NOT = 17
+                           AND WS-OpcionMenu NOT = 18
+                           AND WS-OpcionMenu NOT = 19
+                           AND WS-OpcionMenu NOT = 20 THEN
+                       PERFORM Verificar-Productos
+                   END-IF
                    PERFORM Continuar
                    DISPLAY X"1B" & "[2J"
                END-PERFORM
            EXIT.
 
            Menu.
+               MOVE "?" TO WS-Input
+               PERFORM UNTIL WS-Input NOT = "?"
+                   PERFORM Mostrar-Menu-Opciones
+                   ACCEPT WS-Input
+                   IF WS-Input = "?" THEN
+                       PERFORM Mostrar-Ayuda
+                   END-IF
+               END-PERFORM
+               PERFORM Verificar-Input
+               MOVE WS-opcion TO WS-OpcionMenu
+               IF WS-opcion = 15 THEN
+                   PERFORM Generar-Informe
+               ELSE
+                   IF WS-opcion = 16 THEN
+                       PERFORM Generar-Margen
+                   ELSE
+                       IF WS-opcion = 17 THEN
+                           PERFORM Generar-Desglose-Estado
+                       ELSE
+                           IF WS-opcion = 18 THEN
+                               PERFORM Generar-Reporte-Proveedores
+                           ELSE
+                               IF WS-opcion = 19 THEN
+                                   PERFORM Generar-Ranking-Categorias
+                               ELSE
+                                   IF WS-opcion = 20 THEN
+                                       PERFORM
+                                           Generar-Reporte-Vencimientos
+                                   ELSE
+                                       PERFORM Verificar-Creacion-Temp
+                                   END-IF
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           EXIT.
+
+
+           Mostrar-Menu-Opciones.
                DISPLAY "------------Estadisticas----------------"
                DISPLAY "1.Total de productos registrados"
                DISPLAY "2.Stock total General"
@@ -285,16 +356,70 @@
                DISPLAY "11.Productos sin actualizacion reciente"
                DISPLAY "12.Fecha del ultimo registro"
                            " aniadido/modificado"
+               DISPLAY "13.Valor de inventario por categoria"
+               DISPLAY "14.Categoria con mayor valor de inventario"
+               DISPLAY "15.Generar informe del dia"
+               DISPLAY "16.Margen y markup por producto"
+               DISPLAY "17.Desglose de productos por estado"
+               DISPLAY "18.Incidentes de bajo stock por proveedor"
+               DISPLAY "19.Ranking completo de categorias"
+               DISPLAY "20.Productos proximos a vencer"
                DISPLAY "0. Menu principal"
+               DISPLAY "?. Ayuda (explica cada opcion)"
                DISPLAY "Ingrese una Opcion: "
-               ACCEPT WS-Input
-               PERFORM Verificar-Input
-               PERFORM Verificar-Creacion-Temp
+           EXIT.
+
+
+           Mostrar-Ayuda.
+               DISPLAY "------------Ayuda------------"
+               DISPLAY "1.  Cuenta todos los registros de "
+                   "Productos.DAT."
+               DISPLAY "2.  Suma el campo Stock de todos los "
+                   "productos."
+               DISPLAY "3.  Recorre Productos.DAT y muestra el "
+                   "nombre con mayor Stock."
+               DISPLAY "4.  Recorre Productos.DAT y muestra el "
+                   "nombre con menor Stock."
+               DISPLAY "5.  Lista los productos con Stock por "
+                   "debajo de Stock-Minimo."
+               DISPLAY "6.  Cuenta cuantos productos hay por cada "
+                   "Categoria."
+               DISPLAY "7.  Muestra la Categoria con mas productos "
+                   "registrados."
+               DISPLAY "8.  Suma Stock * Precio-Unitario (o "
+                   "Costo-Promedio) de todo el catalogo."
+               DISPLAY "9.  Muestra el producto con mayor "
+                   "Precio-Unitario."
+               DISPLAY "10. Muestra el producto con menor "
+                   "Precio-Unitario."
+               DISPLAY "11. Lista productos sin Fecha-Modificacion "
+                   "reciente."
+               DISPLAY "12. Muestra la fecha de alta/modificacion "
+                   "mas reciente del catalogo."
+               DISPLAY "13. Suma el valor de inventario agrupado "
+                   "por Categoria."
+               DISPLAY "14. Muestra la Categoria con mayor valor "
+                   "de inventario."
+               DISPLAY "15. Genera en un archivo de texto el "
+                   "informe completo del dia."
+               DISPLAY "16. Calcula markup y margen usando "
+                   "Precio-Unitario y Precio-Venta."
+               DISPLAY "17. Cuenta los productos por cada valor "
+                   "de Estado."
+               DISPLAY "18. Cuenta incidentes de bajo stock "
+                   "agrupados por Proveedor."
+               DISPLAY "19. Muestra el ranking completo de "
+                   "categorias por cantidad de productos."
+               DISPLAY "20. Lista productos cuya Fecha-Vencimiento "
+                   "esta proxima o ya paso."
+               DISPLAY "0.  Vuelve al menu principal."
+               DISPLAY "Presione Enter para continuar"
+               ACCEPT WS-tecla
            EXIT.
 
 
            Continuar.
-               IF WS-opcion = 0 THEN
+               IF WS-OpcionMenu = 0 THEN
                    GOBACK
                ELSE
                    DISPLAY "Presione Enter para continuar"
@@ -318,11 +443,7 @@
                    PERFORM Opcion_11
                END-IF
                PERFORM UNTIL R-EOF = 'Y'
-                   IF R-estado = 'P' THEN
-                       PERFORM Productos-Lectura
-                   ELSE
-                       PERFORM Categoria-Lectura
-                   END-IF
+                   PERFORM Productos-Lectura
                END-PERFORM
                MOVE 'N' TO R-EOF
            EXIT.
@@ -338,28 +459,6 @@
                 END-READ
            EXIT.
 
-           Categoria-Lectura.
-               READ TCont INTO Contador
-                   AT END
-                       MOVE 'Y' TO R-EOF
-                   NOT AT END
-                       PERFORM Evaluar-Categoria
-                END-READ
-           EXIT.
-
-           Evaluar-Categoria.
-               EVALUATE WS-opcion
-                   WHEN 6
-                       DISPLAY TC-Categoria ": "TC-Total
-                   WHEN 7
-                       IF TC-Total > CS-Maximo THEN
-                           MOVE TC-Total TO CS-Maximo
-                           MOVE TC-Categoria TO CS-CategoriaMax
-                       END-IF
-               END-EVALUATE
-           EXIT.
-
-
            Evaluar-Opciones.
                EVALUATE WS-opcion
                    WHEN 1 THRU 2
@@ -369,7 +468,8 @@
                        CALL "Productos" USING WS-opcion,P-Stock,P-Nombre
                        ,WS-ProductosSubrutina,P-Stock-Minimo
                    WHEN 6 THRU 7
-                       CALL "Categoria" USING WS-opcion,P-Categoria
+                   WHEN 13 THRU 14
+                       CONTINUE
                    WHEN 8 THRU 10
                        CALL "Finanzas" USING WS-opcion,P-Stock,P-Nombre
                        ,P-Precio-Unitario,WS-FinanzasSubrutina
@@ -388,32 +488,189 @@
            Resultado.
                EVALUATE WS-opcion
                    WHEN 1
-                       DISPLAY "Productos Registrados: "GS-Total
+                       STRING "Productos Registrados: " GS-Total
+                           DELIMITED SIZE INTO WS-Linea
+                       PERFORM Emitir-Linea
                    WHEN 2
-                       DISPLAY "Stock total General: " GS-Total
+                       STRING "Stock total General: " GS-Total
+                           DELIMITED SIZE INTO WS-Linea
+                       PERFORM Emitir-Linea
                    WHEN 3
-                       DISPLAY "Producto con mas stock: " PS-NombreRank
+                       STRING "Producto con mas stock: "
+                           PS-NombreRank DELIMITED SIZE INTO WS-Linea
+                       PERFORM Emitir-Linea
                    WHEN 4
-                       DISPLAY "Producto con menor Stock: "PS-NombreRank
-                   WHEN 6 THRU 7
-                       PERFORM Verificar-Categorias
-                       IF WS-opcion = 7 THEN
-                           DISPLAY CS-CategoriaMax ": "CS-Maximo
-                       END-IF
+                       STRING "Producto con menor Stock: "
+                           PS-NombreRank DELIMITED SIZE INTO WS-Linea
+                       PERFORM Emitir-Linea
+                   WHEN 6
+                       CALL "Categoria" USING 6, SPACES, 0
+                   WHEN 7
+                       MOVE SPACES TO WS-CategoriaResultado
+                       MOVE 0 TO WS-ValorResultado
+                       CALL "Categoria" USING 7,
+                           WS-CategoriaResultado, WS-ValorResultado
+                       STRING "Categoria con mas productos: "
+                           WS-CategoriaResultado
+                           DELIMITED SIZE INTO WS-Linea
+                       PERFORM Emitir-Linea
+                   WHEN 13
+                       CALL "Categoria" USING 8, SPACES, 0
+                   WHEN 14
+                       MOVE SPACES TO WS-CategoriaResultado
+                       MOVE 0 TO WS-ValorResultado
+                       CALL "Categoria" USING 9,
+                           WS-CategoriaResultado, WS-ValorResultado
+                       STRING "Categoria con mayor valor: "
+                           WS-CategoriaResultado
+                           DELIMITED SIZE INTO WS-Linea
+                       PERFORM Emitir-Linea
                    WHEN 8
-                       DISPLAY "Costo Total de Inventario: "FS-Total
+                       STRING "Costo Total de Inventario: " FS-Total
+                           DELIMITED SIZE INTO WS-Linea
+                       PERFORM Emitir-Linea
                    WHEN 9
-                       DISPLAY "EL Producto Mas Caro es: " FS-NombreF
-                      " Precio: "FS-Top
+                       STRING "EL Producto Mas Caro es: " FS-NombreF
+                           " Precio: " FS-Top
+                           DELIMITED SIZE INTO WS-Linea
+                       PERFORM Emitir-Linea
                    WHEN 10
-                       DISPLAY "EL Producto Mas Barato es: "
-                       FS-NombreF" Precio: "FS-Top
+                       STRING "EL Producto Mas Barato es: " FS-NombreF
+                           " Precio: " FS-Top
+                           DELIMITED SIZE INTO WS-Linea
+                       PERFORM Emitir-Linea
                    WHEN 12
-                       DISPLAY "Fecha del ultimo registro: "
-                       TS-FechaString
+                       STRING "Fecha del ultimo registro: "
+                           TS-FechaString DELIMITED SIZE INTO WS-Linea
+                       PERFORM Emitir-Linea
                END-EVALUATE
            EXIT.
 
+
+           Emitir-Linea.
+               IF WS-GenerarInforme = 'S' THEN
+                   MOVE WS-Linea TO Inf-Linea
+                   WRITE Inf-Linea
+               ELSE
+                   DISPLAY WS-Linea
+               END-IF
+           EXIT.
+
+           Armar-Nombre-Informe.
+               ACCEPT WS-FechaInforme FROM DATE
+               MOVE WS-FechaInforme(1:4) TO WS-FI-Ano
+               ADD WS-YearInforme TO WS-FI-Ano GIVING WS-FI-Ano
+               MOVE WS-FechaInforme(5:2) TO WS-FI-Mes
+               MOVE WS-FechaInforme(7:2) TO WS-FI-Dia
+               STRING "Informe-Estadisticas-" WS-FI-Ano WS-FI-Mes
+                   WS-FI-Dia ".TXT" DELIMITED BY SIZE
+                   INTO WS-NombreInforme
+           EXIT.
+
+
+           Generar-Informe.
+               PERFORM Armar-Nombre-Informe
+               OPEN OUTPUT Informe
+               IF WS-InformeStatus NOT = "00" THEN
+                   CALL "Errores" USING WS-InformeStatus
+               ELSE
+                   MOVE 'S' TO WS-GenerarInforme
+                   PERFORM VARYING WS-Idx FROM 1 BY 1
+                           UNTIL WS-Idx > 12
+                       MOVE WS-Opcion-Item(WS-Idx) TO WS-opcion
+                       PERFORM Verificar-Creacion-Temp
+                       PERFORM Verificar-Productos
+                   END-PERFORM
+                   PERFORM Generar-Reporte-Proveedores
+                   CLOSE Informe
+                   PERFORM Generar-Margen
+                   PERFORM Generar-Desglose-Estado
+                   PERFORM Generar-Ranking-Categorias
+                   PERFORM Generar-Reporte-Vencimientos
+                   MOVE 'N' TO WS-GenerarInforme
+                   DISPLAY "Informe generado: " WS-NombreInforme
+               END-IF
+           EXIT.
+
+
+           Generar-Margen.
+               MOVE SPACES TO WS-MargenNombre
+               MOVE 0 TO WS-MargenTotal
+               MOVE 0 TO WS-MargenTop
+               PERFORM Armar-Argumento-Informe
+               CALL "Finanzas" USING 11, WS-MargenNombre,
+                   WS-MargenTotal, WS-MargenTop, WS-ArgInforme
+           EXIT.
+
+
+           Generar-Desglose-Estado.
+               MOVE 0 TO WS-EstadoContador
+               PERFORM Armar-Argumento-Informe
+               CALL "General" USING 3, WS-EstadoContador, WS-ArgInforme
+           EXIT.
+
+
+           Generar-Reporte-Proveedores.
+               MOVE SPACES TO PS-NombreRank
+               MOVE 0 TO WS-ProvInfUsados
+               CALL "Productos" USING 6, PS-NombreRank,
+                   WS-ProveedoresInforme, WS-ProvInfUsados
+               PERFORM VARYING WS-ProvInfIdx FROM 1 BY 1
+                       UNTIL WS-ProvInfIdx > WS-ProvInfUsados
+                   STRING FUNCTION TRIM(WS-PI-Nombre(WS-ProvInfIdx))
+                       ": " WS-PI-Incidentes(WS-ProvInfIdx)
+                       " producto(s) bajo stock minimo"
+                       DELIMITED SIZE INTO WS-Linea
+                   PERFORM Emitir-Linea
+               END-PERFORM
+           EXIT.
+
+
+           Generar-Ranking-Categorias.
+               PERFORM Armar-Argumento-Informe
+               CALL "Categoria" USING 10, SPACES, 0, WS-ArgInforme
+           EXIT.
+
+
+           Generar-Reporte-Vencimientos.
+               IF WS-Argumento = "BATCH" OR WS-Argumento = "batch" THEN
+                   PERFORM Fijar-Dias-Vencimiento-Defecto
+               ELSE
+                   PERFORM Opcion_20
+               END-IF
+               PERFORM Armar-Argumento-Informe
+               CALL "Tiempo" USING 13, TS-DiasVencimiento,
+                   TS-FechaString, WS-ArgInforme
+           EXIT.
+
+
+           *> Pasa el nombre del archivo de informe a las subrutinas
+           *> solo mientras se esta generando el informe (opcion 15);
+           *> fuera de ese contexto WS-NombreInforme puede contener un
+           *> nombre obsoleto de una corrida anterior.
+           Armar-Argumento-Informe.
+               IF WS-GenerarInforme = 'S' THEN
+                   MOVE WS-NombreInforme TO WS-ArgInforme
+               ELSE
+                   MOVE SPACES TO WS-ArgInforme
+               END-IF
+           EXIT.
+
+
+           *> Valor por defecto para correr sin operador (batch
+           *> nocturno); toma la variable de entorno DIAS_VENCIMIENTO
+           *> o usa 30 dias si no esta definida.
+           Fijar-Dias-Vencimiento-Defecto.
+               ACCEPT WS-VtoDiasEnv FROM ENVIRONMENT "DIAS_VENCIMIENTO"
+               IF FUNCTION TEST-NUMVAL(WS-VtoDiasEnv) = 0 AND
+               (WS-VtoDiasEnv >= 1 AND WS-VtoDiasEnv <= 300) THEN
+                   MOVE WS-VtoDiasEnv TO TS-DiasVencimiento
+               ELSE
+                   MOVE 30 TO TS-DiasVencimiento
+               END-IF
+           EXIT.
+
+
            Opcion_11.
                PERFORM UNTIL WS-Opcion11 = 1
                    DISPLAY "Cuantos dias se considera no"
@@ -435,4 +692,27 @@
                END-PERFORM
            EXIT.
 
+
+           Opcion_20.
+               MOVE 0 TO WS-Opcion11
+               PERFORM UNTIL WS-Opcion11 = 1
+                   DISPLAY "Con cuantos dias de anticipacion desea "
+                   "ver los vencimientos maximo 300: "
+                   ACCEPT WS-Input
+                   IF  FUNCTION TEST-NUMVAL(WS-Input) = 0 AND
+                   (WS-Input >= 1 and WS-Input <= 300) THEN
+                       MOVE WS-Input TO TS-DiasVencimiento
+                       MOVE " " TO WS-Input
+                       MOVE 1 TO WS-Opcion11
+                   ELSE
+                       DISPLAY "Valor no valido "
+                       IF FUNCTION TEST-NUMVAL(WS-INPUT) = 1 THEN
+                           DISPLAY "No es un numero"
+                       ELSE
+                           DISPLAY "Fuera de Rango [1...300]"
+                       END-IF
+                   END-IF
+               END-PERFORM
+           EXIT.
+
       *>---------------------------------------------------------------
