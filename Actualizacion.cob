@@ -1,36 +1,65 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Actualizacion AS "Actualizacion".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PreciosHistorial ASSIGN TO 'Precios-Historial.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HistStatus.
+
+           SELECT Alertas ASSIGN TO 'Alertas.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AlertStatus.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PreciosHistorial.
+       01  PH-Rec.
+           05 PH-Product-ID        PIC X(10).
+           05 PH-Precio-Anterior   PIC 9(5)V99.
+           05 PH-Precio-Nuevo      PIC 9(5)V99.
+           05 PH-Fecha-Modif.
+               10 PH-Ano           PIC 9(4).
+               10 PH-Mes           PIC 9(2).
+               10 PH-Dia           PIC 99.
+
+       FD  Alertas.
+       01  AL-Rec.
+           05 AL-Product-ID        PIC X(10).
+           05 AL-Nombre            PIC X(30).
+           05 AL-Stock             PIC 9(7).
+           05 AL-Stock-Minimo      PIC 9(7).
+           05 AL-Proveedor         PIC X(50).
+           05 AL-Origen            PIC X(15).
+           05 AL-Fecha.
+               10 AL-Ano           PIC 9(4).
+               10 AL-Mes           PIC 9(2).
+               10 AL-Dia           PIC 99.
+
        WORKING-STORAGE SECTION.
            01 WS-Fecha            PIC 9(8).
            01 WS-Year             PIC 9(4)  VALUE 2000.
            01  WS-Aux                     PIC X(20).
            01  WS-NumVal                  PIC 9(10)V99.
+           01  WS-MaxVal                  PIC 9(10)V99.
            01  WS-Flag                    PIC 9 VALUE 1.
            01  WS-Mensaje                 PIC X(40).
+           01  WS-Campo                   PIC 9(2).
+           01  WS-CategoriaVieja           PIC X(20).
+           01  WS-ValorCategoria           PIC 9(13)V99.
+           01  WS-StockViejo                PIC 9(7).
+           01  WS-TipoMov                   PIC 9(1).
+           01  WS-HistStatus                PIC XX.
+           01  WS-PrecioOriginal            PIC 9(5)V99.
+           01  WS-Perecedero                PIC X(1).
+           01  WS-AlertStatus               PIC XX.
+           01  WS-StockOriginal             PIC 9(7).
+           01  WS-StockMinOriginal          PIC 9(7).
+           01  WS-PrecioViejo               PIC 9(5)V99.
        LINKAGE SECTION.
            01 LK-keyOp      PIC 9(1).
-           01 LK-Product.
-               05 Product-ID           PIC X(10).
-               05 Nombre               PIC X(30).
-               05 Stock                PIC 9(7).
-               05 Precio-Unitario      PIC 9(5)V99.
-               05 Categoria            PIC X(20).
-               05 Proveedor            PIC X(50).
-               05 Fecha-Registro.
-                   10 Ano-Registro     PIC 9(4).
-                   10 Mes-Registro     PIC 9(2).
-                   10 Dia-Registro     PIC 99.
-               05 Fecha-Modificacion.
-                   10 Ano-Modificacion PIC 9(4).
-                   10 Mes-Modificacion PIC 9(2).
-                   10 Dia-Modificacion PIC 99.
-               05 Ubicacion            PIC X(50).
-               05 Stock-Minimo         PIC 9(7).
-               05 Estado               PIC X(10).
-               05 Descripcion          PIC X(100).
-               05 Unidad-Medida        PIC X(2).
-           PROCEDURE DIVISION  USING LK-keyOp,LK-Product.
+           COPY PRODUCTO-NP.
+           PROCEDURE DIVISION  USING LK-keyOp,Product.
            MAIN-PROCEDURE.
                PERFORM Recorrer
            EXIT PROGRAM.
@@ -55,30 +84,262 @@
 
 
            Actualizar.
-               MOVE "Ingrese Stock Actual actualizar: " TO WS-Mensaje
-               PERFORM Validar-num
-               MOVE WS-NumVal TO Stock
-
-               MOVE "Ingrese Precio: " TO WS-Mensaje
-               PERFORM Validar-num
-               MOVE WS-NumVal TO Precio-Unitario
+               MOVE Precio-Unitario TO WS-PrecioOriginal
+               MOVE Stock           TO WS-StockOriginal
+               MOVE Stock-Minimo    TO WS-StockMinOriginal
+               MOVE 99 TO WS-Campo
+               PERFORM UNTIL WS-Campo = 0
+                   PERFORM Mostrar-Menu-Campos
+                   ACCEPT WS-Campo
+                   PERFORM Editar-Campo
+               END-PERFORM
 
                ACCEPT  WS-Fecha FROM DATE
                MOVE    WS-Fecha(7:2) TO Dia-Modificacion
                MOVE    WS-Fecha(5:2) TO Mes-Modificacion
                MOVE    WS-Fecha(1:4) TO Ano-Modificacion
                ADD Ano-Modificacion TO WS-Year GIVING Ano-Modificacion
-               DISPLAY  "Ingrese ubicacion: "
-               ACCEPT   Ubicacion
-               DISPLAY  "Ingrese Estado: "
-               ACCEPT   Estado
 
-               STRING Ubicacion DELIMITED SIZE SPACE INTO Ubicacion
-               STRING Estado DELIMITED SIZE SPACE INTO Estado
+               IF Precio-Unitario NOT = WS-PrecioOriginal THEN
+                   PERFORM Registrar-Historial-Precio
+               END-IF
 
+               IF WS-StockOriginal >= WS-StockMinOriginal
+                       AND Stock < Stock-Minimo THEN
+                   PERFORM Registrar-Alerta-Stock
+               END-IF
            EXIT.
 
 
+           Registrar-Historial-Precio.
+               MOVE Product-ID       TO PH-Product-ID
+               MOVE WS-PrecioOriginal TO PH-Precio-Anterior
+               MOVE Precio-Unitario  TO PH-Precio-Nuevo
+               MOVE Ano-Modificacion TO PH-Ano
+               MOVE Mes-Modificacion TO PH-Mes
+               MOVE Dia-Modificacion TO PH-Dia
+               OPEN EXTEND PreciosHistorial
+               IF WS-HistStatus = "35" THEN
+                   OPEN OUTPUT PreciosHistorial
+               END-IF
+               WRITE PH-Rec
+               CLOSE PreciosHistorial
+           EXIT.
+
+
+           Registrar-Alerta-Stock.
+               MOVE Product-ID       TO AL-Product-ID
+               MOVE Nombre           TO AL-Nombre
+               MOVE Stock            TO AL-Stock
+               MOVE Stock-Minimo     TO AL-Stock-Minimo
+               MOVE Proveedor        TO AL-Proveedor
+               MOVE "Actualizacion"  TO AL-Origen
+               MOVE Ano-Modificacion TO AL-Ano
+               MOVE Mes-Modificacion TO AL-Mes
+               MOVE Dia-Modificacion TO AL-Dia
+               OPEN EXTEND Alertas
+               IF WS-AlertStatus = "35" THEN
+                   OPEN OUTPUT Alertas
+               END-IF
+               WRITE AL-Rec
+               CLOSE Alertas
+           EXIT.
+
+
+           Mostrar-Menu-Campos.
+               DISPLAY "---- Campos a actualizar ----"
+               DISPLAY "1.  Nombre"
+               DISPLAY "2.  Stock (entrada/salida)"
+               DISPLAY "3.  Precio Unitario"
+               DISPLAY "4.  Categoria"
+               DISPLAY "5.  Proveedor"
+               DISPLAY "6.  Ubicacion"
+               DISPLAY "7.  Stock Minimo"
+               DISPLAY "8.  Estado"
+               DISPLAY "9.  Descripcion"
+               DISPLAY "10. Unidad de Medida"
+               DISPLAY "11. Precio de Venta"
+               DISPLAY "12. Codigo de Barras"
+               DISPLAY "13. Moneda"
+               DISPLAY "14. Fecha de Vencimiento"
+               DISPLAY "0.  Finalizar actualizacion"
+               DISPLAY "Ingrese una Opcion: "
+           EXIT.
+
+
+           Editar-Campo.
+               EVALUATE WS-Campo
+                   WHEN 1
+                       DISPLAY "Ingrese nombre: "
+                       ACCEPT Nombre
+                       STRING Nombre DELIMITED SIZE SPACE INTO Nombre
+                   WHEN 2
+                       MOVE Stock TO WS-StockViejo
+                       DISPLAY "Tipo de movimiento de stock:"
+                       DISPLAY "1. Entrada (stock recibido)"
+                       DISPLAY "2. Salida (stock despachado)"
+                       DISPLAY "Ingrese una Opcion: "
+                       ACCEPT WS-TipoMov
+                       IF WS-TipoMov = 2 THEN
+                           MOVE "Ingrese cantidad despachada: "
+                               TO WS-Mensaje
+                           MOVE WS-StockViejo TO WS-MaxVal
+                           PERFORM Validar-num
+                           SUBTRACT WS-NumVal FROM Stock
+                       ELSE
+                           MOVE "Ingrese cantidad recibida: "
+                               TO WS-Mensaje
+                           COMPUTE WS-MaxVal = 9999999 - WS-StockViejo
+                           PERFORM Validar-num
+                           ADD WS-NumVal TO Stock
+                           COMPUTE Costo-Promedio ROUNDED =
+                               ((WS-StockViejo * Costo-Promedio) +
+                               (WS-NumVal * Precio-Unitario)) / Stock
+                       END-IF
+                       COMPUTE WS-ValorCategoria =
+                           WS-StockViejo * Precio-Unitario
+                       CALL "Categoria" USING 21, Categoria,
+                           WS-ValorCategoria
+                       COMPUTE WS-ValorCategoria =
+                           Stock * Precio-Unitario
+                       CALL "Categoria" USING 20, Categoria,
+                           WS-ValorCategoria
+                   WHEN 3
+                       MOVE Precio-Unitario TO WS-PrecioViejo
+                       MOVE "Ingrese Precio: " TO WS-Mensaje
+                       MOVE 99999.99 TO WS-MaxVal
+                       PERFORM Validar-num
+                       COMPUTE WS-ValorCategoria =
+                           Stock * WS-PrecioViejo
+                       CALL "Categoria" USING 21, Categoria,
+                           WS-ValorCategoria
+                       MOVE WS-NumVal TO Precio-Unitario
+                       COMPUTE WS-ValorCategoria =
+                           Stock * Precio-Unitario
+                       CALL "Categoria" USING 20, Categoria,
+                           WS-ValorCategoria
+                   WHEN 4
+                       MOVE Categoria TO WS-CategoriaVieja
+                       DISPLAY "Ingrese Categoria: "
+                       ACCEPT Categoria
+                       STRING Categoria DELIMITED SIZE SPACE
+                           INTO Categoria
+                       COMPUTE WS-ValorCategoria =
+                           Stock * Precio-Unitario
+                       CALL "Categoria" USING 21, WS-CategoriaVieja,
+                           WS-ValorCategoria
+                       CALL "Categoria" USING 20, Categoria,
+                           WS-ValorCategoria
+                   WHEN 5
+                       DISPLAY "Ingrese Proveedor: "
+                       ACCEPT Proveedor
+                       STRING Proveedor DELIMITED SIZE SPACE
+                           INTO Proveedor
+                   WHEN 6
+                       DISPLAY "Ingrese ubicacion: "
+                       ACCEPT Ubicacion
+                       STRING Ubicacion DELIMITED SIZE SPACE
+                           INTO Ubicacion
+                   WHEN 7
+                       MOVE "Ingrese Stock Minimo: " TO WS-Mensaje
+                       MOVE 9999999 TO WS-MaxVal
+                       PERFORM Validar-num
+                       MOVE WS-NumVal TO Stock-Minimo
+                   WHEN 8
+                       DISPLAY "Ingrese Estado: "
+                       ACCEPT Estado
+                       STRING Estado DELIMITED SIZE SPACE INTO Estado
+                   WHEN 9
+                       DISPLAY "Ingrese Descripcion: "
+                       ACCEPT Descripcion
+                       STRING Descripcion DELIMITED SIZE SPACE
+                           INTO Descripcion
+                   WHEN 10
+                       PERFORM Validar-Unidad
+                   WHEN 11
+                       MOVE "Ingrese Precio de Venta: " TO WS-Mensaje
+                       MOVE 99999.99 TO WS-MaxVal
+                       PERFORM Validar-num
+                       MOVE WS-NumVal TO Precio-Venta
+                   WHEN 12
+                       DISPLAY "Ingrese Codigo de Barras: "
+                       ACCEPT Codigo-Barras
+                       STRING Codigo-Barras DELIMITED SIZE SPACE
+                           INTO Codigo-Barras
+                   WHEN 13
+                       PERFORM Validar-Moneda
+                   WHEN 14
+                       PERFORM Validar-Vencimiento
+                   WHEN 0
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "Opcion no valida"
+               END-EVALUATE
+           EXIT.
+
+
+
+
+           Validar-Unidad.
+               MOVE 1 TO WS-Flag
+               PERFORM UNTIL WS-Flag = 0
+                   DISPLAY "Ingrese Unidad de Medida "
+                       "(UN, KG, LT, CJ, MT, CC): "
+                   ACCEPT Unidad-Medida
+                   STRING Unidad-Medida DELIMITED SIZE SPACE
+                       INTO Unidad-Medida
+                   INSPECT Unidad-Medida CONVERTING
+                       "abcdefghijklmnopqrstuvwxyz" TO
+                       "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                   EVALUATE Unidad-Medida
+                       WHEN "UN" WHEN "KG" WHEN "LT"
+                       WHEN "CJ" WHEN "MT" WHEN "CC"
+                           MOVE 0 TO WS-Flag
+                       WHEN OTHER
+                           DISPLAY "Unidad de Medida no valida."
+                   END-EVALUATE
+               END-PERFORM
+               MOVE 1 TO WS-Flag
+           EXIT.
+
+
+           Validar-Moneda.
+               MOVE 1 TO WS-Flag
+               PERFORM UNTIL WS-Flag = 0
+                   DISPLAY "Ingrese Moneda del Precio "
+                       "(USD, ARS, EUR): "
+                   ACCEPT Moneda
+                   STRING Moneda DELIMITED SIZE SPACE INTO Moneda
+                   INSPECT Moneda CONVERTING
+                       "abcdefghijklmnopqrstuvwxyz" TO
+                       "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                   EVALUATE Moneda
+                       WHEN "USD" WHEN "ARS" WHEN "EUR"
+                           MOVE 0 TO WS-Flag
+                       WHEN OTHER
+                           DISPLAY "Moneda no valida."
+                   END-EVALUATE
+               END-PERFORM
+               MOVE 1 TO WS-Flag
+           EXIT.
+
+
+           Validar-Vencimiento.
+               DISPLAY "Es un producto perecedero (S/N): "
+               ACCEPT WS-Perecedero
+               IF WS-Perecedero = "S" OR WS-Perecedero = "s" THEN
+                   DISPLAY "Ingrese Fecha de Vencimiento - Dia: "
+                   ACCEPT Dia-Vencimiento
+                   DISPLAY "Ingrese Fecha de Vencimiento - Mes: "
+                   ACCEPT Mes-Vencimiento
+                   DISPLAY "Ingrese Fecha de Vencimiento - Anio: "
+                   ACCEPT Ano-Vencimiento
+               ELSE
+                   MOVE 0 TO Dia-Vencimiento
+                   MOVE 0 TO Mes-Vencimiento
+                   MOVE 0 TO Ano-Vencimiento
+               END-IF
+           EXIT.
 
 
            Validar-num.
@@ -86,9 +347,15 @@
                    DISPLAY WS-Mensaje
                    ACCEPT WS-Aux
                    IF FUNCTION NUMVAL(Ws-Aux) > 0 THEN
-                       MOVE FUNCTION NUMVAL(Ws-Aux) TO WS-NumVal
-                       INSPECT WS-NumVal REPLACING LEADING SPACES BY "0"
-                       MOVE 0 TO WS-Flag
+                       IF FUNCTION NUMVAL(WS-Aux) > WS-MaxVal THEN
+                           DISPLAY "Valor demasiado grande. Maximo: "
+                               WS-MaxVal
+                       ELSE
+                           MOVE FUNCTION NUMVAL(Ws-Aux) TO WS-NumVal
+                           INSPECT WS-NumVal REPLACING LEADING SPACES
+                               BY "0"
+                           MOVE 0 TO WS-Flag
+                       END-IF
                    ELSE
                        DISPLAY "Valor no valido"
                    END-IF
