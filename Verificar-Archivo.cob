@@ -9,24 +9,62 @@
                RECORD KEY IS Product-ID
                FILE STATUS IS Productos-status.
 
+           SELECT TCont ASSIGN TO 'Temporal-Cont'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TC-Categoria
+               FILE STATUS IS TCont-status.
+
            DATA DIVISION.
            FILE SECTION.
            FD  Productos.
            01 Product-ID PIC XX.
+
+           FD  TCont.
+           01 TC-Categoria PIC X(20).
            WORKING-STORAGE SECTION.
            01 Productos-status PIC XX.
+           01 TCont-status     PIC XX.
+
+           LINKAGE SECTION.
+           01 LK-Archivo PIC 9(1).
 
-           PROCEDURE DIVISION.
+           PROCEDURE DIVISION USING LK-Archivo.
            MAIN-PROCEDURE.
-               PERFORM Existe
+               EVALUATE LK-Archivo
+                   WHEN 2
+                       PERFORM Existe-TCont
+                   WHEN OTHER
+                       PERFORM Existe
+               END-EVALUATE
            EXIT PROGRAM.
 
+      *>---------------------------------------------------------------
+      *> Cada archivo que necesite verificacion/creacion automatica al
+      *> primer uso agrega su propio SELECT/FD arriba y un WHEN aqui.
+      *>---------------------------------------------------------------
        Existe.
            OPEN INPUT Productos
            IF Productos-status = "35" THEN
               OPEN OUTPUT Productos
               CLOSE Productos
            ELSE
+              IF Productos-status NOT = "00" THEN
+                 CALL "Errores" USING Productos-status
+              END-IF
               CLOSE Productos
            END-IF
            EXIT.
+
+       Existe-TCont.
+           OPEN INPUT TCont
+           IF TCont-status = "35" THEN
+              OPEN OUTPUT TCont
+              CLOSE TCont
+           ELSE
+              IF TCont-status NOT = "00" THEN
+                 CALL "Errores" USING TCont-status
+              END-IF
+              CLOSE TCont
+           END-IF
+           EXIT.
