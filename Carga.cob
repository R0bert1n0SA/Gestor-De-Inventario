@@ -1,36 +1,49 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Carga AS "Carga".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Categorias ASSIGN TO 'Categorias.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAT-Nombre
+               FILE STATUS IS WS-CatStatus.
+
+           SELECT Proveedores ASSIGN TO 'Proveedores.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROV-Codigo
+               FILE STATUS IS WS-ProvStatus.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  Categorias.
+       01  Cat-Rec.
+           05 CAT-Nombre               PIC X(20).
+
+       FD  Proveedores.
+       01  Prov-Rec.
+           05 PROV-Codigo              PIC X(10).
+           05 PROV-Nombre              PIC X(50).
+           05 PROV-Contacto            PIC X(50).
+
        WORKING-STORAGE SECTION.
            01  WS-Fecha                   PIC 9(8).
            01  WS-Year                    PIC 9(4)  VALUE 2000.
            01  WS-Aux                     PIC X(20).
            01  WS-NumVal                  PIC 9(10)V99.
+           01  WS-MaxVal                  PIC 9(10)V99.
            01  WS-Flag                    PIC 9 VALUE 1.
            01  WS-Mensaje                 PIC X(40).
+           01  WS-CatStatus               PIC XX.
+           01  WS-ProvStatus               PIC XX.
+           01  WS-Resp                    PIC X(1).
+           01  WS-ValorCategoria           PIC 9(13)V99.
+           01  WS-Perecedero                PIC X(1).
        LINKAGE SECTION.
            01 LK-KeyOp  PIC 9(1).
-           01 LK-Product.
-               05 Product-ID           PIC X(10).
-               05 Nombre               PIC X(30).
-               05 Stock                PIC 9(7).
-               05 Precio-Unitario      PIC 9(5)V99.
-               05 Categoria            PIC X(20).
-               05 Proveedor            PIC X(50).
-               05 Fecha-Registro.
-                   10 Ano-Registro     PIC 9(4).
-                   10 Mes-Registro     PIC 9(2).
-                   10 Dia-Registro     PIC 99.
-               05 Fecha-Modificacion.
-                   10 Ano-Modificacion PIC 9(4).
-                   10 Mes-Modificacion PIC 9(2).
-                   10 Dia-Modificacion PIC 99.
-               05 Ubicacion            PIC X(50).
-               05 Stock-Minimo         PIC 9(7).
-               05 Estado               PIC X(10).
-               05 Descripcion          PIC X(100).
-               05 Unidad-Medida        PIC X(2).
-       PROCEDURE DIVISION USING LK-KeyOp,LK-Product.
+           COPY PRODUCTO-NP.
+       PROCEDURE DIVISION USING LK-KeyOp,Product.
            MAIN-PROCEDURE.
                PERFORM Inicio-Busqueda
            EXIT PROGRAM.
@@ -56,19 +69,27 @@
                DISPLAY "Ingrese nombre del producto: "
                ACCEPT Nombre
 
+               DISPLAY "Ingrese Codigo de Barras (opcional): "
+               ACCEPT Codigo-Barras
+
                MOVE "Ingrese Stock Actual: " TO WS-Mensaje
+               MOVE 9999999 TO WS-MaxVal
                PERFORM Validar-num
                MOVE WS-NumVal TO Stock
 
                MOVE "Ingrese Precio Unitario: " TO WS-Mensaje
+               MOVE 99999.99 TO WS-MaxVal
                PERFORM Validar-num
                MOVE WS-NumVal TO Precio-Unitario
+               MOVE Precio-Unitario TO Costo-Promedio
 
+               MOVE "Ingrese Precio de Venta: " TO WS-Mensaje
+               MOVE 99999.99 TO WS-MaxVal
+               PERFORM Validar-num
+               MOVE WS-NumVal TO Precio-Venta
 
-               DISPLAY "Ingrese Categoría: "
-               ACCEPT Categoria
-               DISPLAY "Ingrese Proveedor: "
-               ACCEPT Proveedor
+               PERFORM Validar-Categoria
+               PERFORM Validar-Proveedor
                ACCEPT WS-Fecha FROM DATE
                MOVE WS-Fecha(7:2) TO Dia-Registro
                MOVE WS-Fecha(5:2) TO Mes-Registro
@@ -81,6 +102,7 @@
                ACCEPT Ubicacion
 
                MOVE "Ingrese Stock Mínimo: " TO WS-Mensaje
+               MOVE 9999999 TO WS-MaxVal
                PERFORM Validar-num
                MOVE WS-NumVal TO Stock-Minimo
 
@@ -88,23 +110,172 @@
                ACCEPT Estado
                DISPLAY "Ingrese Descripción: "
                ACCEPT Descripcion
-               DISPLAY "Ingrese Unidad de Medida: "
-               ACCEPT Unidad-Medida
+               PERFORM Validar-Unidad
+               PERFORM Validar-Moneda
+               PERFORM Validar-Vencimiento
 
                PERFORM Validar-String
+               COMPUTE WS-ValorCategoria = Stock * Precio-Unitario
+               CALL "Categoria" USING 20, Categoria, WS-ValorCategoria
 
+           EXIT.
 
+           Validar-Categoria.
+               OPEN I-O Categorias
+               IF WS-CatStatus = "35" THEN
+                   CLOSE Categorias
+                   OPEN OUTPUT Categorias
+                   CLOSE Categorias
+                   OPEN I-O Categorias
+               END-IF
+               PERFORM UNTIL WS-Flag = 0
+                   DISPLAY "Ingrese Categoría: "
+                   ACCEPT Categoria
+                   STRING Categoria DELIMITED SIZE SPACE INTO Categoria
+                   MOVE Categoria TO CAT-Nombre
+                   READ Categorias
+                       INVALID KEY
+                           DISPLAY "La categoria '" Categoria
+                               "' no existe. Desea agregarla (S/N): "
+                           ACCEPT WS-Resp
+                           IF WS-Resp = "S" OR WS-Resp = "s" THEN
+                               WRITE Cat-Rec
+                               MOVE 0 TO WS-Flag
+                           ELSE
+                               DISPLAY "Ingrese una categoria existente"
+                           END-IF
+                       NOT INVALID KEY
+                           MOVE 0 TO WS-Flag
+                   END-READ
+               END-PERFORM
+               MOVE 1 TO WS-Flag
+               CLOSE Categorias
+           EXIT.
 
+           Validar-Proveedor.
+               OPEN I-O Proveedores
+               IF WS-ProvStatus = "35" THEN
+                   CLOSE Proveedores
+                   OPEN OUTPUT Proveedores
+                   CLOSE Proveedores
+                   OPEN I-O Proveedores
+               END-IF
+               PERFORM UNTIL WS-Flag = 0
+                   DISPLAY "Ingrese Codigo de Proveedor: "
+                   ACCEPT PROV-Codigo
+                   STRING PROV-Codigo DELIMITED SIZE SPACE
+                       INTO PROV-Codigo
+                   READ Proveedores
+                       INVALID KEY
+                           DISPLAY "El proveedor '" PROV-Codigo
+                               "' no existe. Desea agregarlo (S/N): "
+                           ACCEPT WS-Resp
+                           IF WS-Resp = "S" OR WS-Resp = "s" THEN
+                               DISPLAY "Ingrese Nombre del Proveedor: "
+                               ACCEPT PROV-Nombre
+                               STRING PROV-Nombre DELIMITED SIZE SPACE
+                                   INTO PROV-Nombre
+                               DISPLAY "Ingrese Contacto del "
+                                   "Proveedor: "
+                               ACCEPT PROV-Contacto
+                               STRING PROV-Contacto DELIMITED SIZE
+                                   SPACE INTO PROV-Contacto
+                               WRITE Prov-Rec
+                               MOVE PROV-Nombre TO Proveedor
+                               MOVE 0 TO WS-Flag
+                           ELSE
+                               DISPLAY "Ingrese un codigo de "
+                                   "proveedor existente"
+                           END-IF
+                       NOT INVALID KEY
+                           MOVE PROV-Nombre TO Proveedor
+                           MOVE 0 TO WS-Flag
+                   END-READ
+               END-PERFORM
+               MOVE 1 TO WS-Flag
+               CLOSE Proveedores
            EXIT.
 
+
+           Validar-Unidad.
+               MOVE 1 TO WS-Flag
+               PERFORM UNTIL WS-Flag = 0
+                   DISPLAY "Ingrese Unidad de Medida "
+                       "(UN, KG, LT, CJ, MT, CC): "
+                   ACCEPT Unidad-Medida
+                   STRING Unidad-Medida DELIMITED SIZE SPACE
+                       INTO Unidad-Medida
+                   INSPECT Unidad-Medida CONVERTING
+                       "abcdefghijklmnopqrstuvwxyz" TO
+                       "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                   EVALUATE Unidad-Medida
+                       WHEN "UN" WHEN "KG" WHEN "LT"
+                       WHEN "CJ" WHEN "MT" WHEN "CC"
+                           MOVE 0 TO WS-Flag
+                       WHEN OTHER
+                           DISPLAY "Unidad de Medida no valida."
+                   END-EVALUATE
+               END-PERFORM
+               MOVE 1 TO WS-Flag
+           EXIT.
+
+
+           Validar-Moneda.
+               MOVE 1 TO WS-Flag
+               PERFORM UNTIL WS-Flag = 0
+                   DISPLAY "Ingrese Moneda del Precio "
+                       "(USD, ARS, EUR - en blanco = USD): "
+                   ACCEPT Moneda
+                   IF Moneda = SPACES THEN
+                       MOVE "USD" TO Moneda
+                   END-IF
+                   STRING Moneda DELIMITED SIZE SPACE INTO Moneda
+                   INSPECT Moneda CONVERTING
+                       "abcdefghijklmnopqrstuvwxyz" TO
+                       "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                   EVALUATE Moneda
+                       WHEN "USD" WHEN "ARS" WHEN "EUR"
+                           MOVE 0 TO WS-Flag
+                       WHEN OTHER
+                           DISPLAY "Moneda no valida."
+                   END-EVALUATE
+               END-PERFORM
+               MOVE 1 TO WS-Flag
+           EXIT.
+
+
+           Validar-Vencimiento.
+               DISPLAY "Es un producto perecedero (S/N): "
+               ACCEPT WS-Perecedero
+               IF WS-Perecedero = "S" OR WS-Perecedero = "s" THEN
+                   DISPLAY "Ingrese Fecha de Vencimiento - Dia: "
+                   ACCEPT Dia-Vencimiento
+                   DISPLAY "Ingrese Fecha de Vencimiento - Mes: "
+                   ACCEPT Mes-Vencimiento
+                   DISPLAY "Ingrese Fecha de Vencimiento - Anio: "
+                   ACCEPT Ano-Vencimiento
+               ELSE
+                   MOVE 0 TO Dia-Vencimiento
+                   MOVE 0 TO Mes-Vencimiento
+                   MOVE 0 TO Ano-Vencimiento
+               END-IF
+           EXIT.
+
+
            Validar-num.
                PERFORM UNTIL WS-Flag = 0
                    DISPLAY WS-Mensaje
                    ACCEPT WS-Aux
                    IF FUNCTION NUMVAL(Ws-Aux) > 0 THEN
-                       MOVE FUNCTION NUMVAL(Ws-Aux) TO WS-NumVal
-                       INSPECT WS-NumVal REPLACING LEADING SPACES BY "0"
-                       MOVE 0 TO WS-Flag
+                       IF FUNCTION NUMVAL(WS-Aux) > WS-MaxVal THEN
+                           DISPLAY "Valor demasiado grande. Maximo: "
+                               WS-MaxVal
+                       ELSE
+                           MOVE FUNCTION NUMVAL(Ws-Aux) TO WS-NumVal
+                           INSPECT WS-NumVal REPLACING LEADING SPACES
+                               BY "0"
+                           MOVE 0 TO WS-Flag
+                       END-IF
                    ELSE
                        DISPLAY "Valor no válido"
 
@@ -122,6 +293,8 @@
                STRING Descripcion DELIMITED SIZE SPACE INTO Descripcion
                STRING Unidad-Medida DELIMITED SIZE SPACE
                INTO Unidad-Medida
+               STRING Codigo-Barras DELIMITED SIZE SPACE
+               INTO Codigo-Barras
            EXIT.
 
 
