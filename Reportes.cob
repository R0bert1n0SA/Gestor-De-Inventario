@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Reportes AS "Reportes".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Productos ASSIGN TO 'Productos.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Product-ID
+               ALTERNATE RECORD KEY IS P-Categoria WITH DUPLICATES
+               ALTERNATE RECORD KEY IS P-Proveedor WITH DUPLICATES
+               FILE STATUS IS WS-FileStatus.
+
+           SELECT ReporteCSV ASSIGN TO 'Reporte-Productos.CSV'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CsvStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Productos.
+           COPY PRODUCTO.
+
+       FD  ReporteCSV.
+       01  RC-Linea               PIC X(600).
+
+       WORKING-STORAGE SECTION.
+           01 WS-Control.
+               05 WS-FileStatus      PIC XX.
+               05 WS-CsvStatus       PIC XX.
+               05 WS-EOF-Flag        PIC X(1) VALUE 'N'.
+
+           01 WS-Delim               PIC X(1).
+           01 WS-DelimOp              PIC 9(1).
+
+           01 WS-Numero.
+               05 WS-StockEd          PIC Z(6)9.
+               05 WS-PrecioEd         PIC Z(4)9.99.
+               05 WS-StockMinimoEd    PIC Z(6)9.
+               05 WS-FechaRegEd       PIC 99/99/9999.
+               05 WS-FechaModEd       PIC 99/99/9999.
+               05 WS-CostoPromedioEd  PIC Z(4)9.99.
+               05 WS-PrecioVentaEd    PIC Z(4)9.99.
+               05 WS-FechaVencEd      PIC 99/99/9999.
+
+           01 WS-UbicIdx              PIC 9(1).
+           01 WS-Ubicaciones          PIC X(150).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM Elegir-Delimitador
+           PERFORM Generar-Reporte
+       EXIT PROGRAM.
+
+
+       Elegir-Delimitador.
+           DISPLAY "Generador de reportes - Productos"
+           DISPLAY "Delimitador: 1. Coma (,)  2. Pipe (|)"
+           DISPLAY "Ingrese una Opcion: "
+           ACCEPT WS-DelimOp
+           EVALUATE WS-DelimOp
+               WHEN 2
+                   MOVE "|" TO WS-Delim
+               WHEN OTHER
+                   MOVE "," TO WS-Delim
+           END-EVALUATE
+       EXIT.
+
+
+       Generar-Reporte.
+           OPEN INPUT Productos
+           IF WS-FileStatus NOT = "00" THEN
+               CALL "Errores" USING WS-FileStatus
+           ELSE
+               OPEN OUTPUT ReporteCSV
+               PERFORM Escribir-Encabezado
+               PERFORM UNTIL WS-EOF-Flag = 'Y'
+                   READ Productos INTO Product
+                       AT END
+                           MOVE 'Y' TO WS-EOF-Flag
+                       NOT AT END
+                           PERFORM Escribir-Linea
+                   END-READ
+               END-PERFORM
+               MOVE 'N' TO WS-EOF-Flag
+               CLOSE ReporteCSV
+               CLOSE Productos
+               DISPLAY "Reporte generado en Reporte-Productos.CSV"
+           END-IF
+       EXIT.
+
+
+       Escribir-Encabezado.
+           STRING "ID" DELIMITED SIZE WS-Delim
+               "Nombre" DELIMITED SIZE WS-Delim
+               "Stock" DELIMITED SIZE WS-Delim
+               "Precio Unitario" DELIMITED SIZE WS-Delim
+               "Categoria" DELIMITED SIZE WS-Delim
+               "Proveedor" DELIMITED SIZE WS-Delim
+               "Fecha Registro" DELIMITED SIZE WS-Delim
+               "Fecha Modificacion" DELIMITED SIZE WS-Delim
+               "Ubicacion" DELIMITED SIZE WS-Delim
+               "Stock Minimo" DELIMITED SIZE WS-Delim
+               "Estado" DELIMITED SIZE WS-Delim
+               "Descripcion" DELIMITED SIZE WS-Delim
+               "Unidad de Medida" DELIMITED SIZE WS-Delim
+               "Usuario" DELIMITED SIZE WS-Delim
+               "Costo Promedio" DELIMITED SIZE WS-Delim
+               "Precio Venta" DELIMITED SIZE WS-Delim
+               "Codigo de Barras" DELIMITED SIZE WS-Delim
+               "Moneda" DELIMITED SIZE WS-Delim
+               "Fecha Vencimiento" DELIMITED SIZE WS-Delim
+               "Ubicaciones" DELIMITED SIZE
+               INTO RC-Linea
+               ON OVERFLOW
+                   DISPLAY "Aviso: encabezado truncado."
+           END-STRING
+           WRITE RC-Linea
+       EXIT.
+
+
+       Escribir-Linea.
+           MOVE P-Stock            TO WS-StockEd
+           MOVE P-Precio-Unitario  TO WS-PrecioEd
+           MOVE P-Stock-Minimo     TO WS-StockMinimoEd
+           MOVE Dia-Registro       TO WS-FechaRegEd(1:2)
+           MOVE Mes-Registro       TO WS-FechaRegEd(4:2)
+           MOVE Ano-Registro       TO WS-FechaRegEd(7:4)
+           MOVE Dia-Modificacion   TO WS-FechaModEd(1:2)
+           MOVE Mes-Modificacion   TO WS-FechaModEd(4:2)
+           MOVE Ano-Modificacion   TO WS-FechaModEd(7:4)
+           MOVE P-Costo-Promedio   TO WS-CostoPromedioEd
+           MOVE P-Precio-Venta     TO WS-PrecioVentaEd
+           MOVE Dia-Vencimiento  TO WS-FechaVencEd(1:2)
+           MOVE Mes-Vencimiento  TO WS-FechaVencEd(4:2)
+           MOVE Ano-Vencimiento  TO WS-FechaVencEd(7:4)
+           PERFORM Armar-Ubicaciones
+
+           STRING FUNCTION TRIM(Product-ID)     DELIMITED SIZE WS-Delim
+               FUNCTION TRIM(P-Nombre)           DELIMITED SIZE WS-Delim
+               FUNCTION TRIM(WS-StockEd)         DELIMITED SIZE WS-Delim
+               FUNCTION TRIM(WS-PrecioEd)        DELIMITED SIZE WS-Delim
+               FUNCTION TRIM(P-Categoria)        DELIMITED SIZE WS-Delim
+               FUNCTION TRIM(P-Proveedor)        DELIMITED SIZE WS-Delim
+               WS-FechaRegEd                     DELIMITED SIZE WS-Delim
+               WS-FechaModEd                     DELIMITED SIZE WS-Delim
+               FUNCTION TRIM(P-Ubicacion)        DELIMITED SIZE WS-Delim
+               FUNCTION TRIM(WS-StockMinimoEd)   DELIMITED SIZE WS-Delim
+               FUNCTION TRIM(P-Estado)           DELIMITED SIZE WS-Delim
+               FUNCTION TRIM(P-Descripcion)      DELIMITED SIZE WS-Delim
+               FUNCTION TRIM(P-Unidad-Medida)    DELIMITED SIZE WS-Delim
+               FUNCTION TRIM(P-Usuario)          DELIMITED SIZE WS-Delim
+               FUNCTION TRIM(WS-CostoPromedioEd) DELIMITED SIZE WS-Delim
+               FUNCTION TRIM(WS-PrecioVentaEd)   DELIMITED SIZE WS-Delim
+               FUNCTION TRIM(P-Codigo-Barras)    DELIMITED SIZE WS-Delim
+               FUNCTION TRIM(P-Moneda)           DELIMITED SIZE WS-Delim
+               FUNCTION TRIM(WS-FechaVencEd)     DELIMITED SIZE WS-Delim
+               FUNCTION TRIM(WS-Ubicaciones)     DELIMITED SIZE
+               INTO RC-Linea
+               ON OVERFLOW
+                   DISPLAY "Aviso: linea truncada para "
+                       Product-ID
+           END-STRING
+           WRITE RC-Linea
+       EXIT.
+
+
+       Armar-Ubicaciones.
+           MOVE SPACES TO WS-Ubicaciones
+           PERFORM VARYING WS-UbicIdx FROM 1 BY 1
+                   UNTIL WS-UbicIdx > P-NumUbicaciones
+               STRING WS-Ubicaciones DELIMITED SPACE
+                   FUNCTION TRIM(P-UbicNombre(WS-UbicIdx))
+                       DELIMITED SIZE
+                   ":" DELIMITED SIZE
+                   P-UbicStock(WS-UbicIdx) DELIMITED SIZE
+                   ";" DELIMITED SIZE
+                   INTO WS-Ubicaciones
+                   ON OVERFLOW
+                       CONTINUE
+               END-STRING
+           END-PERFORM
+       EXIT.
