@@ -8,63 +8,137 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS Product-ID
+               ALTERNATE RECORD KEY IS Categoria WITH DUPLICATES
+               ALTERNATE RECORD KEY IS Proveedor WITH DUPLICATES
                FILE STATUS IS WS-Productos-status.
 
+           SELECT ProductosBajas ASSIGN TO 'Productos-Bajas.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-Bajas-status.
+
+           SELECT Alertas ASSIGN TO 'Alertas.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AlertStatus.
+
        DATA DIVISION.
        FILE SECTION.
        FD  Productos.
-       01  Product.
-           05 Product-ID           PIC X(10).
-           05 Nombre               PIC X(30).
-           05 Stock                PIC 9(7).
-           05 Precio-Unitario      PIC 9(5)V99.
-           05 Categoria            PIC X(20).
-           05 Proveedor            PIC X(50).
-           05 Fecha-Registro.
-               10 Ano-Registro     PIC 9(4).
-               10 Mes-Registro     PIC 9(2).
-               10 Dia-Registro     PIC 99.
-           05 Fecha-Modificacion.
-               10 Ano-Modificacion PIC 9(4).
-               10 Mes-Modificacion PIC 9(2).
-               10 Dia-Modificacion PIC 99.
-           05 Ubicacion            PIC X(50).
-           05 Stock-Minimo         PIC 9(7).
-           05 Estado               PIC X(10).
-           05 Descripcion          PIC X(100).
-           05 Unidad-Medida        PIC X(2).
+           COPY PRODUCTO-NP.
+
+       FD  ProductosBajas.
+       01  Product-Baja.
+      *>  Copia completa del registro (mismo layout de 500 bytes que
+      *>  Product/PRODUCTO-NP), igual que Backup-Rec en Backup.cob, para
+      *>  no tener que mantener un subconjunto de campos en este FD cada
+      *>  vez que se agrega un campo nuevo al producto.
+           05 PB-Producto           PIC X(500).
+           05 PB-Fecha-Baja.
+               10 PB-Ano-Baja       PIC 9(4).
+               10 PB-Mes-Baja       PIC 9(2).
+               10 PB-Dia-Baja       PIC 99.
+
+       FD  Alertas.
+       01  AL-Rec.
+           05 AL-Product-ID        PIC X(10).
+           05 AL-Nombre            PIC X(30).
+           05 AL-Stock             PIC 9(7).
+           05 AL-Stock-Minimo      PIC 9(7).
+           05 AL-Proveedor         PIC X(50).
+           05 AL-Origen            PIC X(15).
+           05 AL-Fecha.
+               10 AL-Ano           PIC 9(4).
+               10 AL-Mes           PIC 9(2).
+               10 AL-Dia           PIC 99.
 
        WORKING-STORAGE SECTION.
        01  WS-Productos-status        PIC XX.
-       01  WS-PID                     PIC X(10).
+       01  WS-Bajas-status            PIC XX.
+       01  WS-Confirmar               PIC X(1).
+       01  WS-FechaBaja                PIC 9(8).
+       01  WS-Year                     PIC 9(4) VALUE 2000.
+       01  WS-ValorCategoria           PIC 9(13)V99.
+       01  WS-AlertStatus              PIC XX.
+
+       LINKAGE SECTION.
+       01  LK-KeyOpcion                PIC 9(1).
+       01  LK-Product-ID               PIC X(10).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-KeyOpcion, LK-Product-ID.
            MAIN-PROCEDURE.
                PERFORM BUSCAR-DATO
            EXIT PROGRAM.
 
 
        ELIMINAR.
+           PERFORM Archivar-Baja
+           IF Stock-Minimo > 0 AND Stock >= Stock-Minimo THEN
+               PERFORM Registrar-Alerta-Stock
+           END-IF
            DELETE Productos
                INVALID KEY
                     DISPLAY "Error al eliminar el producto."
+                    MOVE "no valid" TO LK-Product-ID
                 NOT INVALID KEY
+                    COMPUTE WS-ValorCategoria = Stock * Precio-Unitario
+                    CALL "Categoria" USING 21, Categoria,
+                        WS-ValorCategoria
                     DISPLAY "Producto eliminado exitosamente."
            END-DELETE
            EXIT.
 
+       Registrar-Alerta-Stock.
+           MOVE Product-ID   TO AL-Product-ID
+           MOVE Nombre       TO AL-Nombre
+           MOVE 0            TO AL-Stock
+           MOVE Stock-Minimo TO AL-Stock-Minimo
+           MOVE Proveedor    TO AL-Proveedor
+           MOVE "Eliminar"   TO AL-Origen
+           MOVE PB-Ano-Baja  TO AL-Ano
+           MOVE PB-Mes-Baja  TO AL-Mes
+           MOVE PB-Dia-Baja  TO AL-Dia
+           OPEN EXTEND Alertas
+           IF WS-AlertStatus = "35" THEN
+               OPEN OUTPUT Alertas
+           END-IF
+           WRITE AL-Rec
+           CLOSE Alertas
+           EXIT.
+
+       Archivar-Baja.
+           MOVE Product             TO PB-Producto
+           ACCEPT WS-FechaBaja FROM DATE
+           MOVE WS-FechaBaja(7:2) TO PB-Dia-Baja
+           MOVE WS-FechaBaja(5:2) TO PB-Mes-Baja
+           MOVE WS-FechaBaja(1:4) TO PB-Ano-Baja
+           ADD WS-Year TO PB-Ano-Baja GIVING PB-Ano-Baja
+           OPEN EXTEND ProductosBajas
+           IF WS-Bajas-status = "35" THEN
+               OPEN OUTPUT ProductosBajas
+           END-IF
+           WRITE Product-Baja
+           CLOSE ProductosBajas
+           EXIT.
+
        BUSCAR-DATO.
-           DISPLAY "Ingrese el id: "
-           ACCEPT WS-PID
            OPEN I-O Productos
-           MOVE WS-PID TO Product-ID
+           MOVE LK-Product-ID TO Product-ID
            READ Productos INTO Product KEY IS Product-ID
            INVALID KEY
                DISPLAY "Producto no existe"
+               MOVE "no valid" TO LK-Product-ID
                CLOSE Productos
                GOBACK
            NOT INVALID KEY
-               PERFORM Eliminar
+               DISPLAY "Producto: " Nombre " - Stock: " Stock
+               DISPLAY "Confirma la eliminacion? (S/N): "
+               ACCEPT WS-Confirmar
+               IF WS-Confirmar = "S" OR WS-Confirmar = "s" THEN
+                   PERFORM Eliminar
+               ELSE
+                   DISPLAY "Eliminacion cancelada."
+                   MOVE "no valid" TO LK-Product-ID
+               END-IF
                CLOSE Productos
                GOBACK
            END-READ
