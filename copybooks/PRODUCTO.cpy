@@ -0,0 +1,43 @@
+      *================================================================*
+      *> Copybook PRODUCTO
+      *> Layout unico del registro de Productos.DAT, con prefijo "P-"
+      *> en los campos (salvo la clave Product-ID). Lo incluyen los
+      *> programas que declaran el FD completo del archivo: Gestion-
+      *> Inventario, Mostrar, Productos, Tiempo y Estadisticas-Menu.
+      *> Para los programas que manejan el registro sin prefijo
+      *> (subrutinas de Carga/Actualizacion y los FD de Eliminar,
+      *> Categoria, Finanzas y General) usar PRODUCTO-NP en su lugar.
+      *================================================================*
+       01  Product.
+           05 Product-ID                PIC X(10).
+           05 P-Nombre                  PIC X(30).
+           05 P-Stock                   PIC 9(7).
+           05 P-Precio-Unitario         PIC 9(5)V99.
+           05 P-Categoria               PIC X(20).
+           05 P-Proveedor               PIC X(50).
+           05 P-Fecha-Registro.
+               10 Ano-Registro          PIC 9(4).
+               10 Mes-Registro          PIC 9(2).
+               10 Dia-Registro          PIC 99.
+           05 P-Fecha-Modificacion.
+               10 Ano-Modificacion      PIC 9(4).
+               10 Mes-Modificacion      PIC 9(2).
+               10 Dia-Modificacion      PIC 99.
+           05 P-Ubicacion               PIC X(50).
+           05 P-Stock-Minimo            PIC 9(7).
+           05 P-Estado                  PIC X(10).
+           05 P-Descripcion             PIC X(100).
+           05 P-Unidad-Medida           PIC X(2).
+           05 P-Usuario                 PIC X(10).
+           05 P-Costo-Promedio          PIC 9(5)V99.
+           05 P-Precio-Venta            PIC 9(5)V99.
+           05 P-Codigo-Barras           PIC X(20).
+           05 P-NumUbicaciones          PIC 9(1).
+           05 P-Ubicacion-Detalle OCCURS 5 TIMES.
+               10 P-UbicNombre          PIC X(20).
+               10 P-UbicStock           PIC 9(7).
+           05 P-Moneda                  PIC X(3).
+           05 P-Fecha-Vencimiento.
+               10 Ano-Vencimiento       PIC 9(4).
+               10 Mes-Vencimiento       PIC 9(2).
+               10 Dia-Vencimiento       PIC 99.
