@@ -0,0 +1,40 @@
+      *================================================================*
+      *> Copybook PRODUCTO-NP
+      *> Mismo layout que PRODUCTO pero sin prefijo "P-" en los campos,
+      *> para los programas que manejan el registro como parametro de
+      *> LINKAGE (Carga, Actualizacion) o como FD propio sin prefijo
+      *> (Eliminar, Categoria, Finanzas, General). Ver PRODUCTO.cpy.
+      *================================================================*
+       01  Product.
+           05 Product-ID                PIC X(10).
+           05 Nombre                    PIC X(30).
+           05 Stock                     PIC 9(7).
+           05 Precio-Unitario           PIC 9(5)V99.
+           05 Categoria                 PIC X(20).
+           05 Proveedor                 PIC X(50).
+           05 Fecha-Registro.
+               10 Ano-Registro          PIC 9(4).
+               10 Mes-Registro          PIC 9(2).
+               10 Dia-Registro          PIC 99.
+           05 Fecha-Modificacion.
+               10 Ano-Modificacion      PIC 9(4).
+               10 Mes-Modificacion      PIC 9(2).
+               10 Dia-Modificacion      PIC 99.
+           05 Ubicacion                 PIC X(50).
+           05 Stock-Minimo              PIC 9(7).
+           05 Estado                    PIC X(10).
+           05 Descripcion               PIC X(100).
+           05 Unidad-Medida             PIC X(2).
+           05 Usuario                   PIC X(10).
+           05 Costo-Promedio            PIC 9(5)V99.
+           05 Precio-Venta              PIC 9(5)V99.
+           05 Codigo-Barras             PIC X(20).
+           05 NumUbicaciones            PIC 9(1).
+           05 Ubicacion-Detalle OCCURS 5 TIMES.
+               10 UbicNombre            PIC X(20).
+               10 UbicStock             PIC 9(7).
+           05 Moneda                    PIC X(3).
+           05 Fecha-Vencimiento.
+               10 Ano-Vencimiento       PIC 9(4).
+               10 Mes-Vencimiento       PIC 9(2).
+               10 Dia-Vencimiento       PIC 99.
