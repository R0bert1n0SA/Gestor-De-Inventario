@@ -7,40 +7,41 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS Product-ID
+               ALTERNATE RECORD KEY IS Categoria WITH DUPLICATES
+               ALTERNATE RECORD KEY IS Proveedor WITH DUPLICATES
                FILE STATUS IS WS-Ps.
 
+           SELECT ReporteInforme ASSIGN TO LK-NombreInforme
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RiStatus.
+
        DATA DIVISION.
        FILE SECTION.
        FD  Productos.
-       01  Product.
-           05 Product-ID           PIC X(10).
-           05 Nombre               PIC X(30).
-           05 Stock                PIC 9(7).
-           05 Precio-Unitario      PIC 9(5)V99.
-           05 Categoria            PIC X(20).
-           05 Proveedor            PIC X(50).
-           05 Fecha-Registro.
-               10 Ano-Registro     PIC 9(4).
-               10 Mes-Registro     PIC 9(2).
-               10 Dia-Registro     PIC 99.
-           05 Fecha-Modificacion.
-               10 Ano-Modificacion PIC 9(4).
-               10 Mes-Modificacion PIC 9(2).
-               10 Dia-Modificacion PIC 99.
-           05 Ubicacion            PIC X(50).
-           05 Stock-Minimo         PIC 9(4).
-           05 Estado               PIC X(10).
-           05 Descripcion          PIC X(100).
-           05 Unidad-Medida        PIC X(2).
+           COPY PRODUCTO-NP.
+
+       FD  ReporteInforme.
+       01  RI-Linea  PIC X(100).
 
        WORKING-STORAGE SECTION.
            01 WS-Ps  PIC XX.
+           01 WS-RiStatus PIC XX.
+           01 WS-Linea    PIC X(100).
            01 WS-EOF-Flag PIC X(1) VALUE "N".
+
+           01 WS-EstadoTabla.
+               05 WS-Estado-Entry OCCURS 20 TIMES INDEXED BY WS-EI.
+                   10 WS-EstadoNombre PIC X(10).
+                   10 WS-EstadoCount  PIC 9(9).
+                   10 WS-EstadoStock  PIC 9(9).
+           01 WS-EstadoUsados PIC 9(2) VALUE 0.
+           01 WS-EstadoHallado PIC X(1).
        LINKAGE SECTION.
            01 LK-Flag PIC 9(2).
            01 LK-Contador PIC 9(9) VALUE 0.
+           01 LK-NombreInforme PIC X(40).
 
-       PROCEDURE DIVISION USING LK-Flag,LK-Contador.
+       PROCEDURE DIVISION USING LK-Flag,LK-Contador,LK-NombreInforme.
        MAIN-PROCEDURE.
            PERFORM Contar
        EXIT PROGRAM.
@@ -57,9 +58,65 @@
                                COMPUTE LK-Contador=(LK-Contador + 1)
                            WHEN 2
                                COMPUTE LK-Contador=(LK-Contador + Stock)
+                           WHEN 3
+                               PERFORM Acumular-Estado
                        END-EVALUATE
                END-READ
            END-PERFORM
            CLOSE Productos
            MOVE 'N' TO WS-EOF-Flag
+           IF LK-Flag = 3 THEN
+               PERFORM Mostrar-Estado
+               MOVE 0 TO WS-EstadoUsados
+           END-IF
            Exit.
+
+
+       Escribir-Informe.
+           IF LK-NombreInforme NOT = SPACES THEN
+               MOVE WS-Linea TO RI-Linea
+               WRITE RI-Linea
+           ELSE
+               DISPLAY WS-Linea
+           END-IF
+       EXIT.
+
+
+       Acumular-Estado.
+           MOVE 'N' TO WS-EstadoHallado
+           PERFORM VARYING WS-EI FROM 1 BY 1
+                   UNTIL WS-EI > WS-EstadoUsados
+               IF WS-EstadoNombre(WS-EI) = Estado THEN
+                   ADD 1 TO WS-EstadoCount(WS-EI)
+                   ADD Stock TO WS-EstadoStock(WS-EI)
+                   MOVE 'S' TO WS-EstadoHallado
+               END-IF
+           END-PERFORM
+           IF WS-EstadoHallado = 'N' AND WS-EstadoUsados < 20 THEN
+               ADD 1 TO WS-EstadoUsados
+               MOVE Estado TO WS-EstadoNombre(WS-EstadoUsados)
+               MOVE 1 TO WS-EstadoCount(WS-EstadoUsados)
+               MOVE Stock TO WS-EstadoStock(WS-EstadoUsados)
+           END-IF
+       EXIT.
+
+
+       Mostrar-Estado.
+           IF LK-NombreInforme NOT = SPACES THEN
+               OPEN EXTEND ReporteInforme
+               IF WS-RiStatus = "35" THEN
+                   OPEN OUTPUT ReporteInforme
+               END-IF
+           END-IF
+           PERFORM VARYING WS-EI FROM 1 BY 1
+                   UNTIL WS-EI > WS-EstadoUsados
+               STRING FUNCTION TRIM(WS-EstadoNombre(WS-EI)) ": "
+                   WS-EstadoCount(WS-EI) " productos, "
+                   WS-EstadoStock(WS-EI) " unidades"
+                   DELIMITED SIZE INTO WS-Linea
+               PERFORM Escribir-Informe
+           END-PERFORM
+           IF LK-NombreInforme NOT = SPACES THEN
+               CLOSE ReporteInforme
+           END-IF
+       EXIT.
