@@ -7,47 +7,51 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS Product-ID
+               ALTERNATE RECORD KEY IS Categoria WITH DUPLICATES
+               ALTERNATE RECORD KEY IS Proveedor WITH DUPLICATES
                FILE STATUS IS WS-Ps.
+
+           SELECT ReporteInforme ASSIGN TO LK-NombreInforme
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RiStatus.
+
        DATA DIVISION.
        FILE SECTION.
        FD  Productos.
-       01  Product.
-           05 Product-ID           PIC X(10).
-           05 Nombre               PIC X(30).
-           05 Stock                PIC 9(7).
-           05 Precio-Unitario      PIC 9(5)V99.
-           05 Categoria            PIC X(20).
-           05 Proveedor            PIC X(50).
-           05 Fecha-Registro.
-               10 Ano-Registro     PIC 9(4).
-               10 Mes-Registro     PIC 9(2).
-               10 Dia-Registro     PIC 99.
-           05 Fecha-Modificacion.
-               10 Ano-Modificacion PIC 9(4).
-               10 Mes-Modificacion PIC 9(2).
-               10 Dia-Modificacion PIC 99.
-           05 Ubicacion            PIC X(50).
-           05 Stock-Minimo         PIC 9(7).
-           05 Estado               PIC X(10).
-           05 Descripcion          PIC X(100).
-           05 Unidad-Medida        PIC X(2).
+           COPY PRODUCTO-NP.
+
+       FD  ReporteInforme.
+       01  RI-Linea       PIC X(100).
 
        WORKING-STORAGE SECTION.
            01 WS-Ps       PIC XX.
+           01 WS-RiStatus PIC XX.
+           01 WS-Linea    PIC X(100).
            01 WS-EOF-Flag PIC X(1) VALUE "N".
            01 WS-Total    PIC 9(9)v99.
            01 WS-Top      PIC 9(5)v99.
            01 WS-Estado  PIC 9(1).
            01 WS-name     PIC X(30).
+           01 WS-CostoOp  PIC 9(1).
+           01 WS-UsarCosto PIC X(1) VALUE 'N'.
+           01 WS-Markup   PIC S9(3)V99.
+           01 WS-Margen   PIC S9(3)V99.
+           01 WS-TasaCambio PIC 9(3)V9999.
+           01 WS-ValorBase  PIC 9(9)V99.
        LINKAGE SECTION.
            01 LK-Flag     PIC 9(2).
            01 LK-name     PIC X(30).
            01 LK-Total    PIC 9(9)v99.
            01 LK-Top      PIC 9(5)v99.
+           01 LK-NombreInforme PIC X(40).
 
-       PROCEDURE DIVISION USING LK-Flag,LK-name,LK-Total,LK-Top.
+       PROCEDURE DIVISION USING LK-Flag,LK-name,LK-Total,LK-Top,
+               LK-NombreInforme.
        MAIN-PROCEDURE.
            MOVE LK-Top TO WS-Top
+           IF LK-Flag = 8 THEN
+               PERFORM Elegir-Costeo
+           END-IF
            PERFORM Finanzass
            IF WS-Estado = 1 THEN
                MOVE WS-Total TO LK-Total
@@ -62,8 +66,43 @@
 
 
 
+       Obtener-Tasa.
+      *> Tasas fijas respecto al dolar (moneda base del reporte
+      *> consolidado). Los registros cargados antes de este campo
+      *> existir quedan con Moneda en blanco y se tratan como USD.
+           EVALUATE Moneda
+               WHEN "EUR"
+                   MOVE 1.0800 TO WS-TasaCambio
+               WHEN "ARS"
+                   MOVE 0.0010 TO WS-TasaCambio
+               WHEN OTHER
+                   MOVE 1.0000 TO WS-TasaCambio
+           END-EVALUATE
+       EXIT.
+
+
+       Elegir-Costeo.
+           DISPLAY "Valorizar stock a:"
+           DISPLAY "1. Precio unitario actual"
+           DISPLAY "2. Costo promedio ponderado"
+           DISPLAY "Ingrese una Opcion: "
+           ACCEPT WS-CostoOp
+           IF WS-CostoOp = 2 THEN
+               MOVE 'S' TO WS-UsarCosto
+           ELSE
+               MOVE 'N' TO WS-UsarCosto
+           END-IF
+       EXIT.
+
+
        Finanzass.
            OPEN INPUT Productos
+           IF LK-Flag = 11 AND LK-NombreInforme NOT = SPACES THEN
+               OPEN EXTEND ReporteInforme
+               IF WS-RiStatus = "35" THEN
+                   OPEN OUTPUT ReporteInforme
+               END-IF
+           END-IF
            MOVE 2 TO WS-Estado
            PERFORM UNTIL WS-EOF-Flag = 'Y'
                READ Productos INTO Product
@@ -76,8 +115,17 @@
                                IF WS-Estado = 2 THEN
                                    MOVE 1 TO WS-Estado
                                END-IF
-                               COMPUTE WS-Total=(WS-Total +
-                               (Stock * Precio-Unitario))
+                               PERFORM Obtener-Tasa
+                               IF WS-UsarCosto = 'S' THEN
+                                   COMPUTE WS-ValorBase ROUNDED =
+                                       Stock * Costo-Promedio *
+                                       WS-TasaCambio
+                               ELSE
+                                   COMPUTE WS-ValorBase ROUNDED =
+                                       Stock * Precio-Unitario *
+                                       WS-TasaCambio
+                               END-IF
+                               ADD WS-ValorBase TO WS-Total
 
                            WHEN 9
                                IF Precio-Unitario > WS-Top THEN
@@ -89,9 +137,42 @@
                                    MOVE Precio-Unitario TO WS-Top
                                    MOVE Nombre   TO WS-name
                                END-IF
+                           WHEN 11
+                               IF Precio-Unitario > 0 AND
+                                       Precio-Venta > 0 THEN
+                                   COMPUTE WS-Markup ROUNDED =
+                                       ((Precio-Venta - Precio-Unitario)
+                                       / Precio-Unitario) * 100
+                                   COMPUTE WS-Margen ROUNDED =
+                                       ((Precio-Venta - Precio-Unitario)
+                                       / Precio-Venta) * 100
+                                   STRING FUNCTION TRIM(Nombre)
+                                       ": Markup " WS-Markup
+                                       "% Margen " WS-Margen "%"
+                                       DELIMITED SIZE INTO WS-Linea
+                                   PERFORM Escribir-Informe
+                               ELSE
+                                   STRING FUNCTION TRIM(Nombre)
+                                       ": sin precio de venta"
+                                       DELIMITED SIZE INTO WS-Linea
+                                   PERFORM Escribir-Informe
+                               END-IF
                        END-EVALUATE
                END-READ
            END-PERFORM
            CLOSE Productos
+           IF LK-Flag = 11 AND LK-NombreInforme NOT = SPACES THEN
+               CLOSE ReporteInforme
+           END-IF
            MOVE 'N' TO WS-EOF-Flag
            EXIT.
+
+
+       Escribir-Informe.
+           IF LK-NombreInforme NOT = SPACES THEN
+               MOVE WS-Linea TO RI-Linea
+               WRITE RI-Linea
+           ELSE
+               DISPLAY WS-Linea
+           END-IF
+       EXIT.
