@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Renombrar-Categoria AS "Renombrar-Categoria".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Productos ASSIGN TO 'Productos.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Product-ID
+               ALTERNATE RECORD KEY IS P-Categoria WITH DUPLICATES
+               ALTERNATE RECORD KEY IS P-Proveedor WITH DUPLICATES
+               FILE STATUS IS WS-ProductosStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Productos.
+           COPY PRODUCTO.
+
+       WORKING-STORAGE SECTION.
+           01 WS-ProductosStatus    PIC XX.
+           01 WS-EOF-Flag           PIC X(1) VALUE 'N'.
+           01 WS-CategoriaVieja     PIC X(20).
+           01 WS-CategoriaNueva     PIC X(20).
+           01 WS-Confirmar          PIC X(1).
+           01 WS-Contador           PIC 9(7) VALUE 0.
+           01 WS-ValorCategoria     PIC 9(13)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM Pedir-Datos
+           IF WS-Confirmar = "S" OR WS-Confirmar = "s" THEN
+               PERFORM Renombrar
+               DISPLAY "Registros actualizados: " WS-Contador
+           ELSE
+               DISPLAY "Operacion cancelada."
+           END-IF
+       EXIT PROGRAM.
+
+
+       Pedir-Datos.
+           DISPLAY "Ingrese la categoria a reemplazar: "
+           ACCEPT WS-CategoriaVieja
+           STRING WS-CategoriaVieja DELIMITED BY SPACE
+               INTO WS-CategoriaVieja
+           DISPLAY "Ingrese la nueva categoria: "
+           ACCEPT WS-CategoriaNueva
+           STRING WS-CategoriaNueva DELIMITED BY SPACE
+               INTO WS-CategoriaNueva
+           DISPLAY "Renombrar '" WS-CategoriaVieja "' a '"
+               WS-CategoriaNueva "' en todos los productos (S/N): "
+           ACCEPT WS-Confirmar
+       EXIT.
+
+
+       Renombrar.
+           OPEN I-O Productos
+           IF WS-ProductosStatus NOT = "00" THEN
+               CALL "Errores" USING WS-ProductosStatus
+           ELSE
+               PERFORM UNTIL WS-EOF-Flag = 'Y'
+                   READ Productos INTO Product
+                       AT END
+                           MOVE 'Y' TO WS-EOF-Flag
+                       NOT AT END
+                           IF P-Categoria = WS-CategoriaVieja THEN
+                               COMPUTE WS-ValorCategoria =
+                                   P-Stock * P-Precio-Unitario
+                               CALL "Categoria" USING 21,
+                                   WS-CategoriaVieja, WS-ValorCategoria
+                               MOVE WS-CategoriaNueva TO P-Categoria
+                               REWRITE Product
+                               IF WS-ProductosStatus = "00" THEN
+                                   CALL "Categoria" USING 20,
+                                       WS-CategoriaNueva,
+                                       WS-ValorCategoria
+                                   ADD 1 TO WS-Contador
+                               ELSE
+                                   CALL "Errores" USING
+                                       WS-ProductosStatus
+                                   CALL "Categoria" USING 20,
+                                       WS-CategoriaVieja,
+                                       WS-ValorCategoria
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               MOVE 'N' TO WS-EOF-Flag
+               CLOSE Productos
+           END-IF
+       EXIT.
